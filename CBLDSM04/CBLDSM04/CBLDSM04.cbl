@@ -1,19 +1,71 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CBLDSM04.
-       AUTHOR.     David Moore. 
+       AUTHOR.     David Moore.
        DATE-WRITTEN. 01/20/18.
 
       ******************************************************************
       *THIS WILL TOTAL OUR POP SALES AND WRITE INVALID RECORDS TO ERR FL
       ******************************************************************
-
-
+      *MOD HISTORY
+      *DATE       BY   DESCRIPTION
+      *08/09/26   DLM  FLAVOR AND STATE/DEPOSIT TABLES ARE NOW LOADED
+      *                FROM CBLFLAV.DAT/CBLSTAT.DAT INSTEAD OF BEING
+      *                HARDCODED - A NEW SEASON'S FLAVOR OR A NEW
+      *                STATE NO LONGER NEEDS A RECOMPILE.
+      *08/09/26   DLM  ADDED THE DISTRIBUTOR PURCHASE REQUISITION
+      *                REPORT (PRTREQ) AND THE MACHINE-READABLE CASE
+      *                TOTALS FEED (CASE-TOTAL-FILE) FOR RECONCILING
+      *                AGAINST THE DISTRIBUTOR'S DELIVERY.
+      *08/09/26   DLM  ADDED THE SELLER MASTER (SELLER-MASTER) SO A
+      *                REPEAT SELLER'S ADDRESS CARRIES FORWARD AND
+      *                PRIOR/CURRENT SEASON TOTALS ACCUMULATE.
+      *08/09/26   DLM  DETAIL REPORT IS NOW SORTED BY TEAM THEN BY
+      *                DESCENDING TOTAL INSTEAD OF PRINTING IN INPUT
+      *                ORDER.
+      *08/09/26   DLM  ADDED THE TOP-SELLER PRIZE REPORT (PRTTOP).
+      *08/09/26   DLM  ADDED CHECKPOINT/RESTART SO A RUN THAT DIES
+      *                PARTWAY THROUGH CAN RESUME INSTEAD OF
+      *                REPROCESSING THE WHOLE FILE.
+      *08/09/26   DLM  ADDED THE DELIMITED EXPORT FILE (PRTDELIM) FOR
+      *                SPREADSHEET/QUICKBOOKS IMPORT.
+      *08/09/26   DLM  ADDED THE STRUCTURED REJECT QUEUE (REJECT-
+      *                QUEUE-FILE) SO REJECTED RECORDS CAN BE
+      *                CORRECTED AND RESUBMITTED BY CBLDSM07 INSTEAD
+      *                OF BEING RE-KEYED FROM SCRATCH.
+      *08/09/26   DLM  ADDED THE RUN AUDIT LOG (AUDIT-LOG-FILE).
+      *08/09/26   DLM  CKPT-INTERVAL CHANGED FROM 50 TO 1 - THE SELLER
+      *                MASTER, REJECT QUEUE, AND PRTOUTERR WRITES ARE
+      *                NOT DEFERRED TO THE CHECKPOINT BOUNDARY, SO A
+      *                LARGER INTERVAL LET A RUN THAT DIED BETWEEN
+      *                CHECKPOINTS DOUBLE-POST RECORDS ON RESTART.
+      *08/09/26   DLM  PRTREQ AND PRTTOP EACH GET THEIR OWN PAGE
+      *                COUNTER (C-PCTR-3/C-PCTR-4) INSTEAD OF SHARING
+      *                PRTOUT'S C-PCTR, WHICH MADE THEIR FIRST PAGE
+      *                NUMBER DEPEND ON HOW MANY PAGES PRTOUT HAD
+      *                ALREADY PRINTED.
+      *08/09/26   DLM  A RESTARTED RUN NOW PRINTS A BANNER ON PRTOUT
+      *                AND PRTDELIM FLAGGING THAT THE TEAM/TOTAL
+      *                RANKING BELOW IT IS ONLY GUARANTEED WITHIN THE
+      *                POST-RESTART SEGMENT, SO THE LIMITATION IS
+      *                VISIBLE ON THE REPORT ITSELF.
+      *08/09/26   DLM  L3-RESTART-RESTORE NOW LOGS A WARNING INSTEAD OF
+      *                SILENTLY SKIPPING THE FLAVOR TABLE RESTORE WHEN
+      *                THE CHECKPOINT'S FLAVOR COUNT DOES NOT MATCH
+      *                CBLFLAV.DAT'S CURRENT COUNT.
+      *08/09/26   DLM  L3-TOP-SELLER-CAPTURE NOW LOGS AND COUNTS A
+      *                QUALIFYING SELLER DROPPED BECAUSE PRTTOP'S
+      *                100-ENTRY TABLE IS FULL, INSTEAD OF SILENTLY
+      *                CAPPING AT 100.
+      *08/09/26   DLM  REMOVED THE UNUSED RQ-IDX WORKING-STORAGE ITEM.
+      ******************************************************************
 
 
 
 
        ENVIRONMENT DIVISION.
 
+       CONFIGURATION SECTION.
+
            INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT POP-MASTER
@@ -25,13 +77,46 @@
            SELECT PRTOUTERR
                ASSIGN TO 'C:\COBOL\CBLPOPER.PRT'
                ORGANIZATION IS RECORD SEQUENTIAL.
+           SELECT PRTREQ
+               ASSIGN TO 'C:\COBOL\CBLPOPRQ.PRT'
+               ORGANIZATION IS RECORD SEQUENTIAL.
+           SELECT PRTTOP
+               ASSIGN TO 'C:\COBOL\CBLPOPTP.PRT'
+               ORGANIZATION IS RECORD SEQUENTIAL.
+           SELECT PRTDELIM
+               ASSIGN TO 'C:\COBOL\CBLPOPCSV.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FLAVOR-FILE
+               ASSIGN TO 'C:\COBOL\CBLFLAV.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STATE-FILE
+               ASSIGN TO 'C:\COBOL\CBLSTAT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SELLER-MASTER
+               ASSIGN TO 'C:\COBOL\CBLSELM.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SEL-KEY
+               FILE STATUS IS SEL-STATUS.
+           SELECT CASE-TOTAL-FILE
+               ASSIGN TO 'C:\COBOL\CBLCASET.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECT-QUEUE-FILE
+               ASSIGN TO 'C:\COBOL\CBLREJQ.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHKPT-FILE
+               ASSIGN TO 'C:\COBOL\CBLCKPT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-STATUS.
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO 'C:\COBOL\CBLAUDIT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK
+               ASSIGN TO 'CBLSW04'.
 
 
 
 
-
-       CONFIGURATION SECTION.
-
        DATA DIVISION.
            FILE SECTION.
 
@@ -51,20 +136,95 @@
            05 P-TEAM           PIC X.
 
        FD  PRTOUT
-           LABEL RECORD IS OMMITED
+           LABEL RECORD IS OMITTED
            RECORD CONTAINS 132 CHARACTERS
-           DATA RECORD IS PRINTLINE
            LINAGE IS 60 WITH FOOTING AT 56.
            01 PRINTLINE             PIC X(132).
 
 
        FD  PRTOUTERR
-           LABEL RECORD IS OMMITED
+           LABEL RECORD IS OMITTED
            RECORD CONTAINS 132 CHARACTERS
-           DATA RECORD IS PRINTLINE
            LINAGE IS 60 WITH FOOTING AT 56.
            01 PRINTLINE             PIC X(132).
 
+       FD  PRTREQ
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS REQ-PRINTLINE
+           LINAGE IS 60 WITH FOOTING AT 56.
+           01 REQ-PRINTLINE         PIC X(132).
+
+       FD  PRTTOP
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS TOP-PRINTLINE
+           LINAGE IS 60 WITH FOOTING AT 56.
+           01 TOP-PRINTLINE         PIC X(132).
+
+       FD  PRTDELIM
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 100 CHARACTERS
+           DATA RECORD IS DELIM-PRINTLINE.
+           01 DELIM-PRINTLINE       PIC X(100).
+
+       FD  FLAVOR-FILE
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS FLAVOR-REC
+           RECORD CONTAINS 22 CHARACTERS.
+           COPY CBLFLAVT.
+
+       FD  STATE-FILE
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS STATE-REC
+           RECORD CONTAINS 5 CHARACTERS.
+           COPY CBLSTATT.
+
+       FD  SELLER-MASTER
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS SELLER-MASTER-REC.
+           COPY CBLSELM.
+
+       FD  CASE-TOTAL-FILE
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS CASE-TOTAL-REC
+           RECORD CONTAINS 24 CHARACTERS.
+           COPY CBLCASET.
+
+       FD  REJECT-QUEUE-FILE
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS REJECT-QUEUE-REC
+           RECORD CONTAINS 80 CHARACTERS.
+           COPY CBLREJQ.
+
+       FD  CHKPT-FILE
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS CHECKPOINT-REC.
+           COPY CBLCKPT.
+
+       FD  AUDIT-LOG-FILE
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS AUDIT-REC
+           RECORD CONTAINS 135 CHARACTERS.
+           COPY CBLAUDIT.
+
+       SD  SORT-WORK.
+       01  SORT-WORK-REC.
+           05 SW-TEAM               PIC X.
+           05 SW-TOTAL-RAW          PIC 9(10)V99.
+           05 SW-FLAG-AST           PIC XXX.
+           05 SW-LNAME              PIC X(15).
+           05 SW-FNAME              PIC X(15).
+           05 SW-CITY               PIC X(10).
+           05 SW-STATE              PIC XX.
+           05 SW-ZIP-1              PIC 9(5).
+           05 SW-ZIP-2              PIC 9(4).
+           05 SW-POP-LIT            PIC X(16).
+           05 SW-QTY                PIC 99.
+           05 SW-DEPO-AMT           PIC 9999V99.
+           05 SW-TOTAL-SALES        PIC 9(5)V99.
+
+
 
 
        WORKING-STORAGE SECTION.
@@ -75,22 +235,26 @@
                10  CURRENT-MONTH     PIC XX.
                10  CURRENT-DAY       PIC XX.
                10  CURRENT-TIME      PIC X(11).
+           05  AUD-DATE-WK.
+               10  AUD-DATE-WK-YEAR  PIC X(4).
+               10  AUD-DATE-WK-MONTH PIC XX.
+               10  AUD-DATE-WK-DAY   PIC XX.
+           05  AUD-TIME-WK           PIC X(6).
            05  C-PCTR                PIC 99         VALUE ZERO.
            05  C-PCTR-2              PIC 99         VALUE ZERO.
-           
+           05  C-PCTR-3              PIC 99         VALUE ZERO.
+           05  C-PCTR-4              PIC 99         VALUE ZERO.
+
            05 WHOLD                    PIC X.
 
-               
+
            05 ERROR-SW             PIC X.
                88 IS-ERROR VALUE 'Y'.
                88 NOT-ERROR VALUE 'N'.
 
            05 C-POP-TYPE               PIC 99.
-               88 VALID-POP-TYPES      VALUE 1 THRU 12.
 
            05 C-STATE                  PIC XX.
-               88 VALID-STATES      VALUE 'IA','IL','MO','NE','WI','MI'.
-
 
            05 C-CASES                  PIC 99.
                88 NOT-VALID-CASES      VALUE 0.
@@ -104,22 +268,40 @@
                10 O-ZIP-1              PIC 9(5).
                10 O-ZIP-2              PIC 9(4).
 
+           05 SEL-FOUND-SW             PIC X         VALUE 'N'.
+               88 SELLER-FOUND               VALUE 'Y'.
+               88 SELLER-NOT-FOUND           VALUE 'N'.
 
+           05 SEL-STATUS               PIC XX.
 
-       01 CALCS.
-           05 COKE                     PIC 9(6) VALUE ZERO.
-           05 DIET-COKE                PIC 9(6) VALUE ZERO.
-           05 MELLO-YELLO              PIC 9(6) VALUE ZERO.
-           05 CHERRY-COKE              PIC 9(6) VALUE ZERO.
-           05 DIET-CHERRY-COKE         PIC 9(6) VALUE ZERO.
-           05 SPRITE                   PIC 9(6) VALUE ZERO.
-           05 DIET-SPRITE              PIC 9(6) VALUE ZERO.
-           05 DASANI                   PIC 9(6) VALUE ZERO.
-           05 C2                       PIC 9(6) VALUE ZERO.
-           05 MR-PIBB                  PIC 9(6) VALUE ZERO.
-           05 DIET-LEMON-COKE          PIC 9(6) VALUE ZERO.
-           05 VANILLA-COKE             PIC 9(6) VALUE ZERO.
+           05 CKPT-STATUS              PIC XX.
+           05 RESTART-SW               PIC X         VALUE 'N'.
+               88 IS-RESTART                 VALUE 'Y'.
+
+      *    CKPT-INTERVAL IS 1 (EVERY RECORD), NOT A LARGER BATCH,
+      *    BECAUSE SEL-CURR-TOTAL, REJECT-QUEUE-FILE, PRTOUTERR, AND
+      *    THE FLAVOR/TEAM ACCUMULATORS ARE ALL UPDATED IMMEDIATELY AS
+      *    EACH RECORD IS PROCESSED - NOT DEFERRED TO THE CHECKPOINT.
+      *    A LARGER INTERVAL WOULD LET A RUN THAT DIES BETWEEN
+      *    CHECKPOINTS REPROCESS RECORDS ALREADY POSTED ON RESTART,
+      *    DOUBLE-COUNTING THE SELLER MASTER/TOTALS AND WRITING
+      *    DUPLICATE REJECT-QUEUE ENTRIES.
+           05 CKPT-INTERVAL             PIC 9(4)     VALUE 1.
+           05 C-REC-COUNT                PIC 9(7)    VALUE ZERO.
+           05 CKPT-DUE-QUOT               PIC 9(7).
+           05 CKPT-DUE-REM                 PIC 9(4).
+           05 SKIP-COUNT                    PIC 9(7) VALUE ZERO.
+
+           05 SORT-EOF-SW               PIC X        VALUE 'N'.
+               88 SORT-AT-EOF                VALUE 'Y'.
+
+           05 REJ-SEQ-NO                PIC 9(7)     VALUE ZERO.
 
+           05 GT-IDX                    PIC 99.
+           05 TP-IDX                    PIC 999.
+
+
+       01 CALCS.
            05 TEAM-A                   PIC 9(10)V99 VALUE ZERO.
            05 TEAM-B                   PIC 9(10)V99 VALUE ZERO.
            05 TEAM-C                   PIC 9(10)V99 VALUE ZERO.
@@ -134,6 +316,38 @@
 
            05 ERR-CRT                  PIC 9999 VALUE ZERO.
 
+           05 CALC-POP-LIT             PIC X(16).
+           05 CALC-FLAG-AST            PIC XXX.
+
+      ******************************************************************
+      *FLAVOR/PRICE AND STATE/DEPOSIT TABLES - LOADED AT L2-INIT FROM
+      *CBLFLAV.DAT AND CBLSTAT.DAT.  SEE COPYLIB\CBLFLAVW.CPY AND
+      *COPYLIB\CBLSTATW.CPY.
+      ******************************************************************
+           COPY CBLFLAVW.
+           COPY CBLSTATW.
+
+      ******************************************************************
+      *TOP-SELLER PRIZE TABLE - ANY ORDER OVER $250 (THE SAME THRESHOLD
+      *THE DETAIL REPORT FLAGS WITH ASTERISKS) IS CAPTURED HERE DURING
+      *THE RUN AND RANKED AT CLOSE FOR THE PRIZE REPORT.
+      ******************************************************************
+       01 TOP-SELLER-AREA.
+           05 TOP-SELLER-COUNT        PIC 999      VALUE ZERO.
+           05 TOP-SELLER-TABLE OCCURS 1 TO 100 TIMES
+                           DEPENDING ON TOP-SELLER-COUNT
+                           INDEXED BY TS-IDX.
+               10 TS-LNAME            PIC X(15).
+               10 TS-FNAME            PIC X(15).
+               10 TS-TEAM             PIC X.
+               10 TS-TOTAL            PIC 9(10)V99.
+           05 TS-OUTER-IDX            PIC 999.
+           05 TS-INNER-IDX            PIC 999.
+           05 TS-SWAP-LNAME           PIC X(15).
+           05 TS-SWAP-FNAME           PIC X(15).
+           05 TS-SWAP-TEAM            PIC X.
+           05 TS-SWAP-TOTAL           PIC 9(10)V99.
+           05 TOP-SELLER-OVERFLOW-CRT PIC 9999     VALUE ZERO.
 
 
        01 HEADING1.
@@ -168,6 +382,36 @@
            05  FILLER                PIC X(6)   VALUE 'PAGE: '.
            05  H1-PAGE-2             PIC Z9.
 
+       01 HEADING1-3.
+           05 FILLER                 PIC X(6)       VALUE 'DATE: '.
+           05  H1-DATE.
+               10 H1-MONTH           PIC 99.
+               10 FILLER             PIC X      VALUE '/'.
+               10  H1-DAY            PIC 99.
+               10 FILLER             PIC X      VALUE '/'.
+               10 H1-YEAR            PIC 9999.
+           05  FILLER                PIC X(36)  VALUE SPACES.
+           05 FILLER                 PIC X(29)
+                           VALUE 'ALBIA SOCCER CLUB FUNDRAISER'.
+           05 FILLER                 PIC X(43) VALUE SPACES.
+           05  FILLER                PIC X(6)   VALUE 'PAGE: '.
+           05  H1-PAGE-3             PIC Z9.
+
+       01 HEADING1-4.
+           05 FILLER                 PIC X(6)       VALUE 'DATE: '.
+           05  H1-DATE.
+               10 H1-MONTH           PIC 99.
+               10 FILLER             PIC X      VALUE '/'.
+               10  H1-DAY            PIC 99.
+               10 FILLER             PIC X      VALUE '/'.
+               10 H1-YEAR            PIC 9999.
+           05  FILLER                PIC X(36)  VALUE SPACES.
+           05 FILLER                 PIC X(29)
+                           VALUE 'ALBIA SOCCER CLUB FUNDRAISER'.
+           05 FILLER                 PIC X(43) VALUE SPACES.
+           05  FILLER                PIC X(6)   VALUE 'PAGE: '.
+           05  H1-PAGE-4             PIC Z9.
+
 
 
 
@@ -189,6 +433,18 @@
            05 FILLER                   PIC X(12) VALUE 'ERROR REPORT'.
            05 FILLER                   PIC X(58) VALUE SPACES.
 
+       01 HEADING3-3.
+           05 FILLER                   PIC X(52) VALUE SPACES.
+           05 FILLER                   PIC X(28)
+                           VALUE 'DISTRIBUTOR PURCHASE ORDER'.
+           05 FILLER                   PIC X(52) VALUE SPACES.
+
+       01 HEADING3-4.
+           05 FILLER                   PIC X(54) VALUE SPACES.
+           05 FILLER                   PIC X(24)
+                           VALUE 'TOP SELLER PRIZE REPORT'.
+           05 FILLER                   PIC X(54) VALUE SPACES.
+
        01 HEADING4-2.
            05 FILLER                   PIC X(12) VALUE 'ERROR RECORD'.
            05 FILLER                   PIC X(60) VALUE SPACES.
@@ -196,6 +452,26 @@
                                VALUE 'ERROR DESCRIPTION'.
            05 FILLER                   PIC X(43) VALUE SPACES.
 
+       01 COL-HEADING-REQ.
+           05 FILLER                   PIC X(3) VALUE SPACES.
+           05 FILLER                   PIC X(16) VALUE 'FLAVOR'.
+           05 FILLER                   PIC X(13) VALUE SPACES.
+           05 FILLER                   PIC X(14) VALUE 'CASES TO ORDER'.
+           05 FILLER                   PIC X(86) VALUE SPACES.
+
+       01 COL-HEADING-TOP.
+           05 FILLER                   PIC X(3) VALUE SPACES.
+           05 FILLER                   PIC X(4) VALUE 'RANK'.
+           05 FILLER                   PIC X(6) VALUE SPACES.
+           05 FILLER                   PIC X(9) VALUE 'LAST NAME'.
+           05 FILLER                   PIC X(8) VALUE SPACES.
+           05 FILLER                   PIC X(10) VALUE 'FIRST NAME'.
+           05 FILLER                   PIC X(7) VALUE SPACES.
+           05 FILLER                   PIC X(4) VALUE 'TEAM'.
+           05 FILLER                   PIC X(7) VALUE SPACES.
+           05 FILLER                   PIC X(11) VALUE 'TOTAL SALES'.
+           05 FILLER                   PIC X(62) VALUE SPACES.
+
 
        01 COL-HEADING1.
            05 FILLER                   PIC X(3) VALUE SPACES.
@@ -244,8 +520,49 @@
            05 FILLER                   PIC XXX VALUE SPACES.
 
 
-       
+       01 REQ-DETAIL-LINE.
+           05 FILLER                   PIC X(3) VALUE SPACES.
+           05 RQ-NAME                  PIC X(16).
+           05 FILLER                   PIC X(13) VALUE SPACES.
+           05 RQ-CASES                 PIC ZZZ,ZZ9.
+           05 FILLER                   PIC X(5) VALUE SPACES.
+           05 FILLER                   PIC X(5) VALUE 'CASES'.
+           05 FILLER                   PIC X(81) VALUE SPACES.
 
+       01 TOP-DETAIL-LINE.
+           05 FILLER                   PIC XXX VALUE SPACES.
+           05 TD-RANK                  PIC ZZ9.
+           05 FILLER                   PIC X(3) VALUE SPACES.
+           05 TD-LNAME                 PIC X(15).
+           05 FILLER                   PIC XX VALUE SPACES.
+           05 TD-FNAME                 PIC X(15).
+           05 FILLER                   PIC X(7) VALUE SPACES.
+           05 TD-TEAM                  PIC X.
+           05 FILLER                   PIC X(10) VALUE SPACES.
+           05 TD-TOTAL                 PIC $$,$$$.99.
+
+      ******************************************************************
+      *PRINTED ON PRTTOP WHEN MORE THAN 100 SELLERS QUALIFIED (TOTAL
+      *OVER $250) SO THE PRIZE REPORT DOES NOT QUIETLY STOP AT 100
+      *WITH NO INDICATION THAT ANYONE WAS LEFT OFF.
+      ******************************************************************
+       01 TOP-SELLER-OVERFLOW-LIT.
+           05 FILLER                   PIC X(44) VALUE
+               '*** ADDITIONAL QUALIFYING SELLERS NOT SHOWN:'.
+           05 FILLER                   PIC X VALUE SPACE.
+           05 O-TS-OVERFLOW-CRT        PIC Z,ZZ9.
+           05 FILLER                   PIC X(5) VALUE SPACES.
+           05 FILLER                   PIC X(3) VALUE '***'.
+           05 FILLER                   PIC X(74) VALUE SPACES.
+           05 FILLER                   PIC X(62) VALUE SPACES.
+
+       01 DELIM-LINE.
+           05 DELIM-TEXT               PIC X(100) VALUE SPACES.
+
+       01 DELIM-SCRATCH.
+           05 DELIM-QTY-ED             PIC Z9.
+           05 DELIM-DEPO-ED            PIC ZZZ9.99.
+           05 DELIM-TOTAL-ED           PIC ZZZZZ9.99.
 
 
 
@@ -283,9 +600,32 @@
            05 FILLER                   PIC X(12) VALUE 'TEAM TOTALS:'.
            05 FILLER                   PIC X(120) VALUE SPACES.
 
+      ******************************************************************
+      *WRITTEN ONCE AT THE TOP OF A RESTARTED RUN'S NEW OUTPUT SO A
+      *READER OF THE PRINTED REPORT - NOT JUST IMPLEMENTATION_STATUS.MD
+      *- CAN SEE THAT THE TEAM/TOTAL RANKING BELOW THIS POINT IS ONLY
+      *GUARANTEED WITHIN THE POST-RESTART SEGMENT (SEE THE NOTE AT
+      *L2-MAINLINE).
+      ******************************************************************
+       01 RESTART-BANNER-LIT.
+           05 FILLER                   PIC X(52) VALUE
+               '*** RUN RESTARTED FROM CHECKPOINT - RANKING BELOW IS'.
+           05 FILLER                   PIC X VALUE SPACE.
+           05 FILLER                   PIC X(39) VALUE
+               'ONLY GUARANTEED WITHIN THIS SEGMENT ***'.
+           05 FILLER                   PIC X(40) VALUE SPACES.
+
+       01 RESTART-BANNER-DELIM.
+           05 FILLER                   PIC X(52) VALUE
+               '*** RUN RESTARTED FROM CHECKPOINT - RANKING BELOW IS'.
+           05 FILLER                   PIC X VALUE SPACE.
+           05 FILLER                   PIC X(39) VALUE
+               'ONLY GUARANTEED WITHIN THIS SEGMENT ***'.
+           05 FILLER                   PIC X(8) VALUE SPACES.
+
+
 
 
-      
        01 TEAM-TOTALS.
            05 FILLER                   PIC XXX VALUE SPACES.
            05 O-TEAM-X                 PIC X.
@@ -312,13 +652,27 @@
            05 FILLER                   PIC X(13) VALUE 'TOTAL ERRORS '.
            05 O-ERR-CRT                PIC Z,ZZ9.
 
+      ******************************************************************
+      *WRITTEN TO PRTOUTERR WHEN A RESTART FINDS CBLFLAV.DAT'S CURRENT
+      *FLAVOR COUNT DOES NOT MATCH THE COUNT RECORDED IN THE CHECKPOINT
+      *- THE FLAVOR TABLE WAS CHANGED BETWEEN THE CRASH AND THE
+      *RESTART, SO THE PER-FLAVOR CASE ACCUMULATORS CANNOT BE SAFELY
+      *RESTORED BY POSITION AND ARE LEFT AT ZERO.
+      ******************************************************************
+       01 FLAVOR-MISMATCH-LIT.
+           05 FILLER                   PIC X(53) VALUE
+               '*** WARNING - FLAVOR COUNT CHANGED SINCE CHECKPOINT -'.
+           05 FILLER                   PIC X VALUE SPACE.
+           05 FILLER                   PIC X(48) VALUE
+               'CASE ACCUMULATORS NOT RESTORED, LEFT AT ZERO ***'.
+           05 FILLER                   PIC X(30) VALUE SPACES.
+
 
        PROCEDURE DIVISION.
 
        L1-MAIN.
            PERFORM L2-INIT.
-           PERFORM L2-MAINLINE
-                   UNTIL EOF = 'T'.
+           PERFORM L2-MAINLINE.
            PERFORM L2-CLOSINGS.
            STOP RUN.
 
@@ -330,31 +684,67 @@
            MOVE CURRENT-DAY                  TO H1-DAY OF HEADING1-2.
            MOVE CURRENT-MONTH                TO H1-MONTH OF HEADING1-2.
            MOVE CURRENT-YEAR                 TO H1-YEAR OF HEADING1-2.
-           OPEN INPUT POP-MASTER.
-           OPEN OUTPUT PRTOUT.
-           OPEN OUTPUT PRTOUTERR.
+           MOVE CURRENT-DAY                  TO H1-DAY OF HEADING1-3.
+           MOVE CURRENT-MONTH                TO H1-MONTH OF HEADING1-3.
+           MOVE CURRENT-YEAR                 TO H1-YEAR OF HEADING1-3.
+           MOVE CURRENT-DAY                  TO H1-DAY OF HEADING1-4.
+           MOVE CURRENT-MONTH                TO H1-MONTH OF HEADING1-4.
+           MOVE CURRENT-YEAR                 TO H1-YEAR OF HEADING1-4.
 
-           PERFORM L3-HEADINGS-PRT.
-           PERFORM L3-HEADINGS-ERR.
-           PERFORM L3-READ.
+           PERFORM L3-LOAD-FLAVOR-TABLE.
+           PERFORM L3-LOAD-STATE-TABLE.
 
+           PERFORM L3-CHECK-RESTART.
 
+           OPEN INPUT POP-MASTER.
 
+           OPEN I-O SELLER-MASTER.
+           IF SEL-STATUS = '35'
+               OPEN OUTPUT SELLER-MASTER
+               CLOSE SELLER-MASTER
+               OPEN I-O SELLER-MASTER
+           END-IF.
 
+           IF IS-RESTART
+               OPEN EXTEND PRTOUT
+               OPEN EXTEND PRTOUTERR
+               OPEN EXTEND PRTDELIM
+               OPEN EXTEND REJECT-QUEUE-FILE
+               PERFORM L3-RESTART-RESTORE
+               WRITE PRINTLINE OF PRTOUT FROM RESTART-BANNER-LIT
+                           AFTER ADVANCING 2 LINES
+               WRITE DELIM-PRINTLINE FROM RESTART-BANNER-DELIM
+               PERFORM L3-RESTART-SKIP
+           ELSE
+               OPEN OUTPUT PRTOUT
+               OPEN OUTPUT PRTOUTERR
+               OPEN OUTPUT PRTDELIM
+               OPEN OUTPUT REJECT-QUEUE-FILE
+               PERFORM L3-HEADINGS-PRT
+               PERFORM L3-HEADINGS-ERR
+           END-IF.
 
+           PERFORM L3-READ.
 
-       L2-MAINLINE.
-           PERFORM L3-VALIDATION
-                       THRU L3-VALIDATION-EXIT.
-           IF NOT-ERROR
-               PERFORM L3-CALCS
-               PERFORM L3-OUTPUT
-           ELSE 
-               PERFORM L3-ERROR
 
-           END-IF
 
-           PERFORM L3-READ.
+
+      ******************************************************************
+      *NOTE ON RESTARTED RUNS: L3-SORT-IN ONLY RELEASES RECORDS READ
+      *DURING THIS EXECUTION OF THE PROGRAM.  ON A RUN THAT RESTARTS
+      *FROM A CHECKPOINT, THE RECORDS PROCESSED AND PRINTED BEFORE
+      *THE CHECKPOINT ARE NOT RE-FED INTO THIS SORT, SO THE TEAM/
+      *TOTAL RANKING IT PRODUCES IS GUARANTEED ONLY WITHIN THE
+      *POST-RESTART SEGMENT OF PRTOUT/PRTDELIM, NOT ACROSS THE WHOLE
+      *REPORT.  A RUN THAT COMPLETES WITHOUT RESTARTING IS RANKED
+      *GLOBALLY AS USUAL.
+      ******************************************************************
+       L2-MAINLINE.
+           SORT SORT-WORK
+               ON ASCENDING KEY SW-TEAM
+               ON DESCENDING KEY SW-TOTAL-RAW
+               INPUT PROCEDURE IS L3-SORT-IN THRU L3-SORT-IN-EXIT
+               OUTPUT PROCEDURE IS L3-SORT-OUT THRU L3-SORT-OUT-EXIT.
 
 
 
@@ -362,41 +752,10 @@
 
            WRITE PRINTLINE of PRTOUT FROM GRAND-TOTALS-LIT
                                AFTER ADVANCING 3 LINES.
-           MOVE COKE TO O-GT-POP-NUM-1.
-           MOVE DIET-COKE TO O-GT-POP-NUM-2.
-           MOVE MELLO-YELLO TO O-GT-POP-NUM-3.
-           MOVE CHERRY-COKE TO O-GT-POP-NUM-4.
-
-           MOVE 'COKE' TO O-GT-POP-LIT-1.
-           MOVE 'DIET-COKE' TO O-GT-POP-LIT-2.
-           MOVE 'MELLO-YELLO' TO O-GT-POP-LIT-3.
-           MOVE 'CHERRY-COKE' TO O-GT-POP-LIT-4.
-
-           WRITE PRINTLINE of PRTOUT FROM GRAND-TOTALS-LINE.
-
-           MOVE DIET-CHERRY-COKE TO O-GT-POP-NUM-1.
-           MOVE SPRITE TO O-GT-POP-NUM-2.
-           MOVE DIET-SPRITE TO O-GT-POP-NUM-3.
-           MOVE DASANI TO O-GT-POP-NUM-4.
-
-           MOVE 'DIET-CHERRY-COKE' TO O-GT-POP-LIT-1.
-           MOVE 'SPRITE' TO O-GT-POP-LIT-2.
-           MOVE 'DIET-SPRITE' TO O-GT-POP-LIT-3.
-           MOVE 'DASANI' TO O-GT-POP-LIT-4.
-
-           WRITE PRINTLINE of PRTOUT FROM GRAND-TOTALS-LINE.
-
-           MOVE C2 TO O-GT-POP-NUM-1.
-           MOVE MR-PIBB TO O-GT-POP-NUM-2.
-           MOVE DIET-LEMON-COKE TO O-GT-POP-NUM-3.
-           MOVE VANILLA-COKE TO O-GT-POP-NUM-4.
 
-           MOVE 'C2' TO O-GT-POP-LIT-1.
-           MOVE 'MR-PIBB' TO O-GT-POP-LIT-2.
-           MOVE 'DIET-LEMON-COKE' TO O-GT-POP-LIT-3.
-           MOVE 'VANILLA-COKE' TO O-GT-POP-LIT-4.
-
-           WRITE PRINTLINE of PRTOUT FROM GRAND-TOTALS-LINE.
+           PERFORM L3-PRINT-GRAND-TOTALS-LINE
+               VARYING GT-IDX FROM 1 BY 4
+               UNTIL GT-IDX > FLAVOR-COUNT.
 
            WRITE PRINTLINE OF PRTOUT FROM TEAM-TOTALS-LIT
                            AFTER ADVANCING 3 lines.
@@ -456,31 +815,274 @@
            WRITE PRINTLINE of PRTOUTERR FROM TOTAL-ERR-LIT
                            AFTER ADVANCING 2 LINES.
 
+           PERFORM L3-WRITE-CASE-TOTALS.
+           PERFORM L3-PRINT-REQUISITION.
+           PERFORM L3-RANK-TOP-SELLERS.
+           PERFORM L3-PRINT-TOP-SELLERS.
+           PERFORM L3-WRITE-RUN-AUDIT.
+
+           MOVE 'C' TO CKPT-STATUS-FLAG.
+           MOVE C-REC-COUNT TO CKPT-REC-COUNT.
+           OPEN OUTPUT CHKPT-FILE.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHKPT-FILE.
+
+           CLOSE POP-MASTER.
+           CLOSE PRTOUT.
+           CLOSE PRTOUTERR.
+           CLOSE PRTDELIM.
+           CLOSE REJECT-QUEUE-FILE.
+           CLOSE SELLER-MASTER.
+
        L3-READ.
            READ POP-MASTER
-               AT end  
+               AT end
                    MOVE 'T' TO EOF.
 
 
+      ******************************************************************
+      *FLAVOR AND STATE TABLE LOOKUPS
+      *LOADED ONCE AT START SO A NEW FLAVOR OR STATE ONLY REQUIRES
+      *MAINTAINING CBLFLAV.DAT / CBLSTAT.DAT - NOT A RECOMPILE.
+      ******************************************************************
+       L3-LOAD-FLAVOR-TABLE.
+           MOVE ZERO TO FLAVOR-COUNT.
+           OPEN INPUT FLAVOR-FILE.
+           PERFORM L3-LOAD-FLAVOR-REC
+               UNTIL EOF = 'T'.
+           CLOSE FLAVOR-FILE.
+           MOVE 'F' TO EOF.
+
+       L3-LOAD-FLAVOR-REC.
+           READ FLAVOR-FILE
+               AT END
+                   MOVE 'T' TO EOF
+               NOT AT END
+                   ADD 1 TO FLAVOR-COUNT
+                   SET FL-IDX TO FLAVOR-COUNT
+                   MOVE FL-CODE  TO FT-CODE (FL-IDX)
+                   MOVE FL-NAME  TO FT-NAME (FL-IDX)
+                   MOVE FL-PRICE TO FT-PRICE (FL-IDX)
+                   MOVE ZERO     TO FT-CASES (FL-IDX)
+           END-READ.
+
+       L3-LOAD-STATE-TABLE.
+           MOVE ZERO TO STATE-COUNT.
+           OPEN INPUT STATE-FILE.
+           PERFORM L3-LOAD-STATE-REC
+               UNTIL EOF = 'T'.
+           CLOSE STATE-FILE.
+           MOVE 'F' TO EOF.
+
+       L3-LOAD-STATE-REC.
+           READ STATE-FILE
+               AT END
+                   MOVE 'T' TO EOF
+               NOT AT END
+                   ADD 1 TO STATE-COUNT
+                   SET ST-IDX TO STATE-COUNT
+                   MOVE ST-CODE    TO STT-CODE (ST-IDX)
+                   MOVE ST-DEPOSIT TO STT-DEPOSIT (ST-IDX)
+           END-READ.
+
+       L3-FLAVOR-SEARCH.
+           SET FL-IDX TO 1.
+           MOVE 'N' TO FLAVOR-FOUND-SW.
+           SEARCH FLAVOR-TABLE
+               AT END
+                   MOVE 'N' TO FLAVOR-FOUND-SW
+               WHEN FT-CODE (FL-IDX) = C-POP-TYPE
+                   MOVE 'Y' TO FLAVOR-FOUND-SW.
+
+       L3-STATE-SEARCH.
+           SET ST-IDX TO 1.
+           MOVE 'N' TO STATE-FOUND-SW.
+           SEARCH STATE-TABLE
+               AT END
+                   MOVE 'N' TO STATE-FOUND-SW
+               WHEN STT-CODE (ST-IDX) = C-STATE
+                   MOVE 'Y' TO STATE-FOUND-SW.
 
-       L3-OUTPUT.
-           
-           MOVE P-LNAME OF I-REC TO P-LNAME of DETAIL-LINE.
-           MOVE P-FNAME OF I-REC TO P-FNAME of DETAIL-LINE.
-           MOVE P-CITY of I-REC TO P-CITY of DETAIL-LINE.
-           MOVE P-STATE of I-REC TO P-STATE of DETAIL-LINE.
+
+      ******************************************************************
+      *SELLER MASTER MAINTENANCE - CARRIES A REPEAT SELLER'S ADDRESS
+      *AND SEASON TOTALS FORWARD SO THEY DO NOT HAVE TO BE RE-KEYED.
+      ******************************************************************
+       L3-SELLER-LOOKUP.
+           MOVE P-LNAME OF I-REC TO SEL-LNAME.
+           MOVE P-FNAME OF I-REC TO SEL-FNAME.
+           MOVE 'N' TO SEL-FOUND-SW.
+           READ SELLER-MASTER
+               INVALID KEY
+                   MOVE 'N' TO SEL-FOUND-SW
+               NOT INVALID KEY
+                   MOVE 'Y' TO SEL-FOUND-SW
+           END-READ.
+
+           IF SELLER-FOUND
+               IF P-ADDRESS OF I-REC EQUAL SPACES
+                   MOVE SEL-ADDRESS TO P-ADDRESS OF I-REC
+               END-IF
+               IF P-CITY OF I-REC EQUAL SPACES
+                   MOVE SEL-CITY  TO P-CITY  OF I-REC
+                   MOVE SEL-STATE TO P-STATE OF I-REC
+                   MOVE SEL-ZIP   TO P-ZIP   OF I-REC
+               END-IF
+           END-IF.
+
+       L3-SELLER-POST.
+           IF SELLER-FOUND
+               COMPUTE SEL-CURR-TOTAL = SEL-CURR-TOTAL + TOTAL
+               MOVE CURRENT-YEAR TO SEL-CURR-YEAR
+               REWRITE SELLER-MASTER-REC
+           ELSE
+               MOVE P-ADDRESS OF I-REC TO SEL-ADDRESS
+               MOVE P-CITY OF I-REC    TO SEL-CITY
+               MOVE P-STATE OF I-REC   TO SEL-STATE
+               MOVE P-ZIP OF I-REC     TO SEL-ZIP
+               MOVE P-TEAM OF I-REC    TO SEL-TEAM
+               MOVE ZERO               TO SEL-PRIOR-YEAR
+               MOVE ZERO               TO SEL-PRIOR-TOTAL
+               MOVE CURRENT-YEAR       TO SEL-CURR-YEAR
+               MOVE TOTAL              TO SEL-CURR-TOTAL
+               WRITE SELLER-MASTER-REC
+           END-IF.
+
+
+      ******************************************************************
+      *DETAIL REPORT SORT/RANK - INPUT PROCEDURE READS AND VALIDATES
+      *POP-MASTER EXACTLY AS THE OLD MAINLINE DID, BUT RELEASES EACH
+      *GOOD RECORD TO THE SORT INSTEAD OF PRINTING IT DIRECTLY.  THE
+      *OUTPUT PROCEDURE PRINTS THE SORTED, RANKED SET.
+      ******************************************************************
+       L3-SORT-IN.
+           PERFORM L3-SORT-READ-LOOP THRU L3-SORT-READ-LOOP-EXIT
+                   UNTIL EOF = 'T'.
+       L3-SORT-IN-EXIT.
+           EXIT.
+
+       L3-SORT-READ-LOOP.
+           PERFORM L3-VALIDATION
+                       THRU L3-VALIDATION-EXIT.
+           IF NOT-ERROR
+               PERFORM L3-CALCS
+               PERFORM L3-SELLER-POST
+               PERFORM L3-RELEASE-DETAIL
+               PERFORM L3-TOP-SELLER-CAPTURE
+           ELSE
+               PERFORM L3-ERROR
+           END-IF
+
+           PERFORM L3-READ.
+           ADD 1 TO C-REC-COUNT.
+           DIVIDE C-REC-COUNT BY CKPT-INTERVAL
+               GIVING CKPT-DUE-QUOT REMAINDER CKPT-DUE-REM.
+           IF CKPT-DUE-REM = 0
+               PERFORM L3-CHECKPOINT-SAVE
+           END-IF.
+       L3-SORT-READ-LOOP-EXIT.
+           EXIT.
+
+       L3-RELEASE-DETAIL.
+           MOVE P-TEAM OF I-REC        TO SW-TEAM.
+           MOVE TOTAL                  TO SW-TOTAL-RAW.
+           MOVE CALC-FLAG-AST          TO SW-FLAG-AST.
+           MOVE P-LNAME OF I-REC       TO SW-LNAME.
+           MOVE P-FNAME OF I-REC       TO SW-FNAME.
+           MOVE P-CITY OF I-REC        TO SW-CITY.
+           MOVE P-STATE OF I-REC       TO SW-STATE.
 
            MOVE P-ZIP TO P-ZIP-CODE OF MISIC.
-           
-           MOVE O-ZIP-1 of MISIC TO O-ZIP-1 of DETAIL-LINE.
-           MOVE O-ZIP-2 OF MISIC TO O-ZIP-2 OF DETAIL-LINE. 
+           MOVE O-ZIP-1 OF MISIC       TO SW-ZIP-1.
+           MOVE O-ZIP-2 OF MISIC       TO SW-ZIP-2.
 
-           MOVE P-CASES TO O-QTY.
-           MOVE POP-DEPO-AMT TO O-DEPO-AMT.
-           MOVE TOTAL TO O-TOTAL-SALES.
+           MOVE CALC-POP-LIT           TO SW-POP-LIT.
+           MOVE P-CASES                TO SW-QTY.
+           MOVE POP-DEPO-AMT           TO SW-DEPO-AMT.
+           MOVE TOTAL                  TO SW-TOTAL-SALES.
+
+           RELEASE SORT-WORK-REC.
+
+       L3-TOP-SELLER-CAPTURE.
+           IF TOTAL > 250.00
+               IF TOP-SELLER-COUNT < 100
+                   ADD 1 TO TOP-SELLER-COUNT
+                   SET TS-IDX TO TOP-SELLER-COUNT
+                   MOVE P-LNAME OF I-REC TO TS-LNAME (TS-IDX)
+                   MOVE P-FNAME OF I-REC TO TS-FNAME (TS-IDX)
+                   MOVE P-TEAM OF I-REC  TO TS-TEAM (TS-IDX)
+                   MOVE TOTAL            TO TS-TOTAL (TS-IDX)
+               ELSE
+                   ADD 1 TO TOP-SELLER-OVERFLOW-CRT
+               END-IF
+           END-IF.
+
+       L3-SORT-OUT.
+           PERFORM L3-RETURN-LOOP THRU L3-RETURN-LOOP-EXIT
+                   UNTIL SORT-AT-EOF.
+       L3-SORT-OUT-EXIT.
+           EXIT.
+
+       L3-RETURN-LOOP.
+           RETURN SORT-WORK
+               AT END
+                   MOVE 'Y' TO SORT-EOF-SW
+               NOT AT END
+                   PERFORM L3-OUTPUT
+           END-RETURN.
+       L3-RETURN-LOOP-EXIT.
+           EXIT.
+
+
+       L3-OUTPUT.
+
+           MOVE SW-LNAME               TO P-LNAME of DETAIL-LINE.
+           MOVE SW-FNAME               TO P-FNAME of DETAIL-LINE.
+           MOVE SW-CITY                TO P-CITY of DETAIL-LINE.
+           MOVE SW-STATE               TO P-STATE of DETAIL-LINE.
+           MOVE SW-ZIP-1               TO O-ZIP-1 of DETAIL-LINE.
+           MOVE SW-ZIP-2               TO O-ZIP-2 OF DETAIL-LINE.
+           MOVE SW-FLAG-AST            TO FLAG-AST OF DETAIL-LINE.
+           MOVE SW-POP-LIT             TO O-POP-LIT OF DETAIL-LINE.
+           MOVE SW-QTY                 TO O-QTY.
+           MOVE SW-DEPO-AMT            TO O-DEPO-AMT.
+           MOVE SW-TOTAL-SALES         TO O-TOTAL-SALES.
 
            WRITE PRINTLINE of PRTOUT FROM DETAIL-LINE
-                           AFTER ADVANCING 2 lines.
+                           AFTER ADVANCING 2 lines
+               AT EOP
+                   PERFORM L3-HEADINGS-PRT
+           END-WRITE.
+
+           PERFORM L3-BUILD-DELIM-LINE.
+           WRITE DELIM-PRINTLINE FROM DELIM-LINE.
+
+
+       L3-BUILD-DELIM-LINE.
+           MOVE SW-QTY                 TO DELIM-QTY-ED.
+           MOVE SW-DEPO-AMT            TO DELIM-DEPO-ED.
+           MOVE SW-TOTAL-SALES         TO DELIM-TOTAL-ED.
+           MOVE SPACES                 TO DELIM-LINE.
+           STRING FUNCTION TRIM(SW-LNAME)   DELIMITED BY SIZE
+                  ','                       DELIMITED BY SIZE
+                  FUNCTION TRIM(SW-FNAME)   DELIMITED BY SIZE
+                  ','                       DELIMITED BY SIZE
+                  FUNCTION TRIM(SW-CITY)    DELIMITED BY SIZE
+                  ','                       DELIMITED BY SIZE
+                  FUNCTION TRIM(SW-STATE)   DELIMITED BY SIZE
+                  ','                       DELIMITED BY SIZE
+                  SW-ZIP-1      DELIMITED BY SIZE
+                  '-'           DELIMITED BY SIZE
+                  SW-ZIP-2      DELIMITED BY SIZE
+                  ','           DELIMITED BY SIZE
+                  FUNCTION TRIM(SW-POP-LIT) DELIMITED BY SIZE
+                  ','                       DELIMITED BY SIZE
+                  DELIM-QTY-ED  DELIMITED BY SIZE
+                  ','           DELIMITED BY SIZE
+                  DELIM-DEPO-ED DELIMITED BY SIZE
+                  ','           DELIMITED BY SIZE
+                  DELIM-TOTAL-ED DELIMITED BY SIZE
+               INTO DELIM-TEXT.
 
 
        L3-HEADINGS-PRT.
@@ -494,10 +1096,10 @@
 
            WRITE PRINTLINE OF PRTOUT FROM HEADING3
                        AFTER ADVANCING 1 LINES.
-           
+
            WRITE PRINTLINE OF PRTOUT FROM COL-HEADING1
                    AFTER ADVANCING 2 LINES.
-           
+
 
       ******NEED TO PIC FOR ERROR  AND MAKE HEADING CORRECT******
        L3-HEADINGS-ERR.
@@ -512,10 +1114,40 @@
 
            WRITE PRINTLINE OF PRTOUTERR FROM HEADING3-2
                        AFTER ADVANCING 1 LINE.
-           
+
            WRITE PRINTLINE OF PRTOUTERR FROM HEADING4-2
                    AFTER ADVANCING 2 LINES.
 
+       L3-HEADINGS-REQ.
+           ADD 1 TO C-PCTR-3.
+           MOVE C-PCTR-3 TO H1-PAGE-3.
+           WRITE REQ-PRINTLINE OF PRTREQ FROM HEADING1-3
+                       AFTER ADVANCING PAGE.
+
+           WRITE REQ-PRINTLINE OF PRTREQ FROM HEADING2
+                       AFTER ADVANCING 1 LINE.
+
+           WRITE REQ-PRINTLINE OF PRTREQ FROM HEADING3-3
+                       AFTER ADVANCING 1 LINE.
+
+           WRITE REQ-PRINTLINE OF PRTREQ FROM COL-HEADING-REQ
+                   AFTER ADVANCING 2 LINES.
+
+       L3-HEADINGS-TOP.
+           ADD 1 TO C-PCTR-4.
+           MOVE C-PCTR-4 TO H1-PAGE-4.
+           WRITE TOP-PRINTLINE OF PRTTOP FROM HEADING1-4
+                       AFTER ADVANCING PAGE.
+
+           WRITE TOP-PRINTLINE OF PRTTOP FROM HEADING2
+                       AFTER ADVANCING 1 LINE.
+
+           WRITE TOP-PRINTLINE OF PRTTOP FROM HEADING3-4
+                       AFTER ADVANCING 1 LINE.
+
+           WRITE TOP-PRINTLINE OF PRTTOP FROM COL-HEADING-TOP
+                   AFTER ADVANCING 2 LINES.
+
       ******THIS MAY NOT WORK RIGHT**********************************
        L3-VALIDATION.
            MOVE 'N' TO ERROR-SW.
@@ -523,63 +1155,78 @@
            IF P-LNAME OF I-REC EQUAL spaces
                MOVE 'LAST NAME REQUIRED' TO OE-MESG
                MOVE 'Y' TO ERROR-SW
+               MOVE 01 TO RQ-ERR-CODE
                GO TO L3-VALIDATION-EXIT.
 
            IF P-FNAME OF I-REC EQUAL spaces
                MOVE 'FIRST NAME REQUIRED' TO OE-MESG
                MOVE 'Y' TO ERROR-SW
+               MOVE 02 TO RQ-ERR-CODE
                GO TO L3-VALIDATION-EXIT.
 
+           PERFORM L3-SELLER-LOOKUP.
+
            IF P-ADDRESS EQUAL SPACES
                MOVE 'ADDRESS REQUIRED' TO OE-MESG
                MOVE 'Y' TO ERROR-SW
+               MOVE 03 TO RQ-ERR-CODE
                GO TO L3-VALIDATION-EXIT.
 
            IF P-CITY OF I-REC EQUAL spaces
                MOVE 'CITY REQUIRED' TO OE-MESG
                MOVE 'Y' TO ERROR-SW
+               MOVE 04 TO RQ-ERR-CODE
                GO TO L3-VALIDATION-EXIT.
 
            MOVE P-STATE of I-REC TO C-STATE.
+           PERFORM L3-STATE-SEARCH.
+
+           IF STATE-NOT-FOUND
 
-           IF NOT VALID-STATES 
-                
                    MOVE 'INVALID STATE' TO OE-MESG
-                   MOVE 'Y' TO ERROR-SW.
+                   MOVE 05 TO RQ-ERR-CODE
+                   MOVE 'Y' TO ERROR-SW
+                   GO TO L3-VALIDATION-EXIT.
+
+
 
-           
-           
            IF P-ZIP NOT NUMERIC
                MOVE 'ZIP CODE NOT NUMERIC' TO OE-MESG
                MOVE 'Y' TO ERROR-SW
+               MOVE 06 TO RQ-ERR-CODE
                GO TO L3-VALIDATION-EXIT.
 
            IF P-POP-TYPE NOT NUMERIC
                MOVE 'POP TYPE NOT NUMERIC' TO OE-MESG
                MOVE 'Y' TO ERROR-SW
+               MOVE 07 TO RQ-ERR-CODE
                GO TO L3-VALIDATION-EXIT.
 
 
            MOVE P-POP-TYPE TO C-POP-TYPE.
-           IF NOT VALID-POP-TYPES
+           PERFORM L3-FLAVOR-SEARCH.
+           IF FLAVOR-NOT-FOUND
                MOVE 'INVALID POP TYPE' TO OE-MESG
                MOVE 'Y' TO ERROR-SW
+               MOVE 08 TO RQ-ERR-CODE
                GO TO L3-VALIDATION-EXIT.
-           
-           
-               
-           IF P-CASES NOT NUMERIC 
+
+
+
+           IF P-CASES NOT NUMERIC
                MOVE 'NUMBER OF CASES NOT NUMERIC' TO OE-MESG
                MOVE 'Y' TO ERROR-SW
+               MOVE 09 TO RQ-ERR-CODE
                GO TO L3-VALIDATION-EXIT.
 
 
            MOVE P-CASES TO C-CASES.
 
            IF NOT-VALID-CASES
-           
+
                MOVE 'NUMBER OF CASES MUST BE >= 1' TO OE-MESG
                MOVE 'Y' TO ERROR-SW
+               MOVE 10 TO RQ-ERR-CODE
                GO TO L3-VALIDATION-EXIT.
 
            MOVE P-TEAM TO C-TEAMS.
@@ -588,9 +1235,9 @@
 
                  MOVE 'INVALID TEAM' TO OE-MESG
                  MOVE 'Y' TO ERROR-SW
+                 MOVE 11 TO RQ-ERR-CODE
                  GO TO L3-VALIDATION-EXIT.
-           
-           
+
 
 
 
@@ -601,79 +1248,29 @@
 
        L3-ERROR.
            ADD 1 TO ERR-CRT.
+           ADD 1 TO REJ-SEQ-NO.
            MOVE I-REC TO OE-REC.
            WRITE PRINTLINE of PRTOUTERR FROM OE-LINE
                        AFTER ADVANCING 1 LINE
            AT eop
-               PERFORM L3-HEADINGS-ERR.
+               PERFORM L3-HEADINGS-ERR
+           END-WRITE.
+
+           MOVE REJ-SEQ-NO TO RQ-SEQ-NO.
+           MOVE I-REC      TO RQ-ORIG-REC.
+           WRITE REJECT-QUEUE-REC.
 
 
 
 
        L3-CALCS.
-           EVALUATE P-STATE OF I-REC
-             WHEN 'IA'
-               MOVE 0.05 TO POP-DEPOSIT
-             WHEN 'NE'
-               MOVE 0.05 TO POP-DEPOSIT
-             WHEN 'WI'
-               MOVE 0.05 TO POP-DEPOSIT
-             WHEN 'MI'
-               MOVE 0.10 TO POP-DEPOSIT
-             WHEN 'IL'
-               MOVE 0.00 TO POP-DEPOSIT
-             WHEN 'MO'
-               MOVE 0.00 TO POP-DEPOSIT
-           END-EVALUATE.
-
-
-
-
-
-           
-
-
-           EVALUATE P-POP-TYPE
-               WHEN 1
-                   COMPUTE COKE = (COKE + P-CASES)
-                   MOVE 'COKE' TO O-POP-LIT
-               WHEN 2
-                   COMPUTE DIET-COKE = DIET-COKE + P-CASES
-                   MOVE 'DIET-COKE' TO O-POP-LIT
-               WHEN 3
-                   COMPUTE MELLO-YELLO = MELLO-YELLO + P-CASES
-                   MOVE 'MELLO-YELLO' TO O-POP-LIT
-               WHEN 4
-                   COMPUTE CHERRY-COKE = CHERRY-COKE + P-CASES
-                   MOVE 'CHERRY-COKE' TO O-POP-LIT
-               WHEN 5
-                   COMPUTE DIET-CHERRY-COKE = DIET-CHERRY-COKE + P-CASES
-                   MOVE 'DIET-CHERRY-COKE' TO O-POP-LIT
-               WHEN 6
-                   COMPUTE SPRITE = SPRITE + P-CASES
-                   MOVE 'SPRITE' TO O-POP-LIT
-               WHEN 7
-                   COMPUTE DIET-SPRITE = DIET-SPRITE + P-CASES
-                   MOVE 'DIET-SPRITE' TO O-POP-LIT
-               WHEN 8
-                   COMPUTE DASANI = DASANI + P-CASES
-                   MOVE 'DASANI' TO O-POP-LIT
-               WHEN 9
-                   COMPUTE C2 = C2 + P-CASES
-                   MOVE 'C2' TO O-POP-LIT
-               WHEN 10
-                   COMPUTE MR-PIBB = MR-PIBB + P-CASES 
-                   MOVE 'MR-PIBB' TO O-POP-LIT
-               WHEN 11
-                   COMPUTE DIET-LEMON-COKE = DIET-LEMON-COKE + P-CASES
-                   MOVE 'DIET-LEMON-COKE' TO O-POP-LIT
-               WHEN 12
-                   COMPUTE VANILLA-COKE = VANILLA-COKE + P-CASES
-                   MOVE 'VANILLA-COKE' TO O-POP-LIT
-           END-EVALUATE.
+           COMPUTE POP-DEPOSIT = STT-DEPOSIT (ST-IDX).
+
+           COMPUTE FT-CASES (FL-IDX) = FT-CASES (FL-IDX) + P-CASES.
+           MOVE FT-NAME (FL-IDX) TO CALC-POP-LIT.
 
            COMPUTE POP-DEPO-AMT = POP-DEPOSIT * 24.
-           COMPUTE TOTAL = ((18.71 * P-CASES) + POP-DEPO-AMT).
+           COMPUTE TOTAL = (FT-PRICE (FL-IDX) * P-CASES) + POP-DEPO-AMT.
 
            EVALUATE P-TEAM
                WHEN 'A'
@@ -688,26 +1285,270 @@
                    COMPUTE TEAM-E = TEAM-E + TOTAL
            END-EVALUATE
 
-
-
            IF TOTAL > 250.00
-               MOVE '***' TO FLAG-AST
+               MOVE '***' TO CALC-FLAG-AST
            ELSE
-               MOVE '   ' TO FLAG-AST
+               MOVE '   ' TO CALC-FLAG-AST
            END-IF.
 
 
-       
+      ******************************************************************
+      *DISTRIBUTOR PURCHASE REQUISITION - ONE LINE PER FLAVOR IN
+      *CASE-LOT QUANTITIES, DRIVEN OFF THE SAME FLAVOR TABLE USED FOR
+      *THE GRAND TOTALS.
+      ******************************************************************
+       L3-PRINT-GRAND-TOTALS-LINE.
+           MOVE SPACES TO GRAND-TOTALS-LINE.
+           SET FL-IDX TO GT-IDX.
+           IF FL-IDX <= FLAVOR-COUNT
+               MOVE FT-NAME (FL-IDX)  TO O-GT-POP-LIT-1
+               MOVE FT-CASES (FL-IDX) TO O-GT-POP-NUM-1
+           END-IF.
+           SET FL-IDX UP BY 1.
+           IF FL-IDX <= FLAVOR-COUNT
+               MOVE FT-NAME (FL-IDX)  TO O-GT-POP-LIT-2
+               MOVE FT-CASES (FL-IDX) TO O-GT-POP-NUM-2
+           END-IF.
+           SET FL-IDX UP BY 1.
+           IF FL-IDX <= FLAVOR-COUNT
+               MOVE FT-NAME (FL-IDX)  TO O-GT-POP-LIT-3
+               MOVE FT-CASES (FL-IDX) TO O-GT-POP-NUM-3
+           END-IF.
+           SET FL-IDX UP BY 1.
+           IF FL-IDX <= FLAVOR-COUNT
+               MOVE FT-NAME (FL-IDX)  TO O-GT-POP-LIT-4
+               MOVE FT-CASES (FL-IDX) TO O-GT-POP-NUM-4
+           END-IF.
+           WRITE PRINTLINE OF PRTOUT FROM GRAND-TOTALS-LINE.
+
+       L3-PRINT-REQUISITION.
+           OPEN OUTPUT PRTREQ.
+           PERFORM L3-HEADINGS-REQ.
+           PERFORM L3-PRINT-REQ-LINE
+               VARYING FL-IDX FROM 1 BY 1
+               UNTIL FL-IDX > FLAVOR-COUNT.
+           CLOSE PRTREQ.
+
+       L3-PRINT-REQ-LINE.
+           MOVE SPACES          TO REQ-DETAIL-LINE.
+           MOVE FT-NAME (FL-IDX) TO RQ-NAME.
+           MOVE FT-CASES (FL-IDX) TO RQ-CASES.
+           WRITE REQ-PRINTLINE OF PRTREQ FROM REQ-DETAIL-LINE
+                       AFTER ADVANCING 1 LINE
+               AT EOP
+                   PERFORM L3-HEADINGS-REQ
+           END-WRITE.
 
+       L3-WRITE-CASE-TOTALS.
+           OPEN OUTPUT CASE-TOTAL-FILE.
+           PERFORM L3-WRITE-CASE-TOTAL-REC
+               VARYING FL-IDX FROM 1 BY 1
+               UNTIL FL-IDX > FLAVOR-COUNT.
+           CLOSE CASE-TOTAL-FILE.
 
+       L3-WRITE-CASE-TOTAL-REC.
+           MOVE FT-CODE (FL-IDX)  TO CT-CODE.
+           MOVE FT-NAME (FL-IDX)  TO CT-NAME.
+           MOVE FT-CASES (FL-IDX) TO CT-CASES.
+           WRITE CASE-TOTAL-REC.
 
 
+      ******************************************************************
+      *RUN AUDIT LOG - APPENDS ONE RECORD EACH TIME THIS PROGRAM
+      *FINISHES A RUN, CARRYING THE GRAND TOTALS AND ERROR COUNT SO A
+      *LATER CHANGE IN THE SEASON TOTAL CAN BE TRACED BACK TO WHICH
+      *RUN PRODUCED IT AND WHEN.
+      ******************************************************************
+       L3-WRITE-RUN-AUDIT.
+           MOVE CURRENT-YEAR   TO AUD-DATE-WK-YEAR.
+           MOVE CURRENT-MONTH  TO AUD-DATE-WK-MONTH.
+           MOVE CURRENT-DAY    TO AUD-DATE-WK-DAY.
+           MOVE CURRENT-TIME (1:6) TO AUD-TIME-WK.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           MOVE 'R'            TO AUD-TYPE.
+           MOVE AUD-DATE-WK    TO AUD-DATE.
+           MOVE AUD-TIME-WK    TO AUD-TIME.
+           MOVE ZERO           TO AUD-SEQ-NO.
+           MOVE SPACES         TO AUD-USER.
+           MOVE ZERO           TO AUD-FIELD-CODE.
+           MOVE SPACES         TO AUD-OLD-VALUE.
+           MOVE SPACES         TO AUD-NEW-VALUE.
+           MOVE C-REC-COUNT    TO AUD-REC-COUNT.
+           MOVE ERR-CRT        TO AUD-ERR-CRT.
+           MOVE TEAM-A         TO AUD-TEAM-A.
+           MOVE TEAM-B         TO AUD-TEAM-B.
+           MOVE TEAM-C         TO AUD-TEAM-C.
+           MOVE TEAM-D         TO AUD-TEAM-D.
+           MOVE TEAM-E         TO AUD-TEAM-E.
+           WRITE AUDIT-REC.
+           CLOSE AUDIT-LOG-FILE.
 
 
+      ******************************************************************
+      *TOP-SELLER PRIZE RANKING - A SMALL SELECTION SORT ON THE
+      *CANDIDATES CAPTURED DURING THE RUN (DESCENDING BY TOTAL), THEN
+      *PRINTED RANKED TO PRTTOP.
+      ******************************************************************
+       L3-RANK-TOP-SELLERS.
+           IF TOP-SELLER-COUNT > 1
+               PERFORM L3-RANK-OUTER-LOOP
+                   VARYING TS-OUTER-IDX FROM 1 BY 1
+                   UNTIL TS-OUTER-IDX >= TOP-SELLER-COUNT
+           END-IF.
 
+       L3-RANK-OUTER-LOOP.
+           PERFORM L3-RANK-INNER-LOOP
+               VARYING TS-INNER-IDX FROM TS-OUTER-IDX BY 1
+               UNTIL TS-INNER-IDX > TOP-SELLER-COUNT.
+
+       L3-RANK-INNER-LOOP.
+           SET TS-IDX TO TS-INNER-IDX.
+           IF TS-TOTAL (TS-IDX) > TS-TOTAL (TS-OUTER-IDX)
+               MOVE TS-LNAME (TS-OUTER-IDX) TO TS-SWAP-LNAME
+               MOVE TS-FNAME (TS-OUTER-IDX) TO TS-SWAP-FNAME
+               MOVE TS-TEAM (TS-OUTER-IDX)  TO TS-SWAP-TEAM
+               MOVE TS-TOTAL (TS-OUTER-IDX) TO TS-SWAP-TOTAL
+
+               MOVE TS-LNAME (TS-IDX) TO TS-LNAME (TS-OUTER-IDX)
+               MOVE TS-FNAME (TS-IDX) TO TS-FNAME (TS-OUTER-IDX)
+               MOVE TS-TEAM (TS-IDX)  TO TS-TEAM (TS-OUTER-IDX)
+               MOVE TS-TOTAL (TS-IDX) TO TS-TOTAL (TS-OUTER-IDX)
+
+               MOVE TS-SWAP-LNAME TO TS-LNAME (TS-IDX)
+               MOVE TS-SWAP-FNAME TO TS-FNAME (TS-IDX)
+               MOVE TS-SWAP-TEAM  TO TS-TEAM (TS-IDX)
+               MOVE TS-SWAP-TOTAL TO TS-TOTAL (TS-IDX)
+           END-IF.
 
+       L3-PRINT-TOP-SELLERS.
+           OPEN OUTPUT PRTTOP.
+           PERFORM L3-HEADINGS-TOP.
+           PERFORM L3-PRINT-TOP-LINE
+               VARYING TP-IDX FROM 1 BY 1
+               UNTIL TP-IDX > TOP-SELLER-COUNT.
+           IF TOP-SELLER-OVERFLOW-CRT > ZERO
+               MOVE TOP-SELLER-OVERFLOW-CRT TO O-TS-OVERFLOW-CRT
+               WRITE TOP-PRINTLINE OF PRTTOP
+                           FROM TOP-SELLER-OVERFLOW-LIT
+                           AFTER ADVANCING 2 LINES
+           END-IF.
+           CLOSE PRTTOP.
+
+       L3-PRINT-TOP-LINE.
+           SET TS-IDX TO TP-IDX.
+           MOVE SPACES          TO TOP-DETAIL-LINE.
+           MOVE TP-IDX          TO TD-RANK.
+           MOVE TS-LNAME (TS-IDX) TO TD-LNAME.
+           MOVE TS-FNAME (TS-IDX) TO TD-FNAME.
+           MOVE TS-TEAM (TS-IDX)  TO TD-TEAM.
+           MOVE TS-TOTAL (TS-IDX) TO TD-TOTAL.
+           WRITE TOP-PRINTLINE OF PRTTOP FROM TOP-DETAIL-LINE
+                       AFTER ADVANCING 1 LINE
+               AT EOP
+                   PERFORM L3-HEADINGS-TOP
+           END-WRITE.
 
 
-           
-           
-       END PROGRAM CBLDSM04.
\ No newline at end of file
+      ******************************************************************
+      *CHECKPOINT/RESTART - SAVE THE ACCUMULATORS AND RECORD
+      *POSITION EVERY CKPT-INTERVAL RECORDS SO A RUN THAT DIES
+      *PARTWAY THROUGH CAN RESUME WITHOUT DOUBLE-COUNTING OR
+      *REPRINTING RECORDS THAT WERE ALREADY REPORTED.
+      ******************************************************************
+       L3-CHECK-RESTART.
+           MOVE 'N' TO RESTART-SW.
+           OPEN INPUT CHKPT-FILE.
+           IF CKPT-STATUS = '00'
+               READ CHKPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-IN-PROGRESS
+                           MOVE 'Y' TO RESTART-SW
+                       END-IF
+               END-READ
+           END-IF.
+           CLOSE CHKPT-FILE.
+
+       L3-RESTART-RESTORE.
+           OPEN INPUT CHKPT-FILE.
+           READ CHKPT-FILE.
+           MOVE CKPT-REC-COUNT   TO SKIP-COUNT.
+           MOVE CKPT-REC-COUNT   TO C-REC-COUNT.
+           MOVE CKPT-PAGE-CTR    TO C-PCTR.
+           MOVE CKPT-PAGE-CTR-2  TO C-PCTR-2.
+           MOVE CKPT-ERR-CRT     TO ERR-CRT.
+           MOVE CKPT-REJ-SEQ-NO  TO REJ-SEQ-NO.
+           MOVE CKPT-TEAM-A      TO TEAM-A.
+           MOVE CKPT-TEAM-B      TO TEAM-B.
+           MOVE CKPT-TEAM-C      TO TEAM-C.
+           MOVE CKPT-TEAM-D      TO TEAM-D.
+           MOVE CKPT-TEAM-E      TO TEAM-E.
+           MOVE CKPT-TOP-SELLER-COUNT TO TOP-SELLER-COUNT.
+           MOVE CKPT-TOP-SELLER-OVERFLOW-CRT TO TOP-SELLER-OVERFLOW-CRT.
+           IF CKPT-FLAVOR-COUNT = FLAVOR-COUNT
+               PERFORM L3-CKPT-LOAD-FLAVORS
+                   VARYING FL-IDX FROM 1 BY 1
+                   UNTIL FL-IDX > FLAVOR-COUNT
+           ELSE
+               WRITE PRINTLINE OF PRTOUTERR FROM FLAVOR-MISMATCH-LIT
+                           AFTER ADVANCING 2 LINES
+           END-IF.
+           PERFORM L3-CKPT-LOAD-TOPSELL
+               VARYING TS-IDX FROM 1 BY 1
+               UNTIL TS-IDX > TOP-SELLER-COUNT.
+           CLOSE CHKPT-FILE.
+
+       L3-CKPT-LOAD-FLAVORS.
+           MOVE CKPT-FL-CASES (FL-IDX) TO FT-CASES (FL-IDX).
+
+       L3-CKPT-LOAD-TOPSELL.
+           MOVE CKPT-TS-LNAME (TS-IDX) TO TS-LNAME (TS-IDX).
+           MOVE CKPT-TS-FNAME (TS-IDX) TO TS-FNAME (TS-IDX).
+           MOVE CKPT-TS-TEAM (TS-IDX)  TO TS-TEAM (TS-IDX).
+           MOVE CKPT-TS-TOTAL (TS-IDX) TO TS-TOTAL (TS-IDX).
+
+       L3-RESTART-SKIP.
+           PERFORM L3-DISCARD-READ
+               SKIP-COUNT TIMES.
+
+       L3-DISCARD-READ.
+           READ POP-MASTER
+               AT END MOVE 'T' TO EOF.
+
+       L3-CHECKPOINT-SAVE.
+           MOVE 'I' TO CKPT-STATUS-FLAG.
+           MOVE C-REC-COUNT TO CKPT-REC-COUNT.
+           MOVE C-PCTR      TO CKPT-PAGE-CTR.
+           MOVE C-PCTR-2    TO CKPT-PAGE-CTR-2.
+           MOVE ERR-CRT     TO CKPT-ERR-CRT.
+           MOVE REJ-SEQ-NO  TO CKPT-REJ-SEQ-NO.
+           MOVE TEAM-A      TO CKPT-TEAM-A.
+           MOVE TEAM-B      TO CKPT-TEAM-B.
+           MOVE TEAM-C      TO CKPT-TEAM-C.
+           MOVE TEAM-D      TO CKPT-TEAM-D.
+           MOVE TEAM-E      TO CKPT-TEAM-E.
+           MOVE FLAVOR-COUNT TO CKPT-FLAVOR-COUNT.
+           PERFORM L3-CKPT-SAVE-FLAVORS
+               VARYING FL-IDX FROM 1 BY 1
+               UNTIL FL-IDX > FLAVOR-COUNT.
+           MOVE TOP-SELLER-COUNT TO CKPT-TOP-SELLER-COUNT.
+           MOVE TOP-SELLER-OVERFLOW-CRT TO CKPT-TOP-SELLER-OVERFLOW-CRT.
+           PERFORM L3-CKPT-SAVE-TOPSELL
+               VARYING TS-IDX FROM 1 BY 1
+               UNTIL TS-IDX > TOP-SELLER-COUNT.
+           OPEN OUTPUT CHKPT-FILE.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHKPT-FILE.
+
+       L3-CKPT-SAVE-FLAVORS.
+           MOVE FT-CASES (FL-IDX) TO CKPT-FL-CASES (FL-IDX).
+
+       L3-CKPT-SAVE-TOPSELL.
+           MOVE TS-LNAME (TS-IDX) TO CKPT-TS-LNAME (TS-IDX).
+           MOVE TS-FNAME (TS-IDX) TO CKPT-TS-FNAME (TS-IDX).
+           MOVE TS-TEAM (TS-IDX)  TO CKPT-TS-TEAM (TS-IDX).
+           MOVE TS-TOTAL (TS-IDX) TO CKPT-TS-TOTAL (TS-IDX).
+
+
+       END PROGRAM CBLDSM04.
