@@ -0,0 +1,215 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBLDSM05.
+       AUTHOR.     David Moore.
+       DATE-WRITTEN. 08/09/26.
+
+      ******************************************************************
+      *THIS PRINTS A YEAR-OVER-YEAR COMPARISON OF EACH SELLER'S TOTALS
+      *OUT OF THE SELLER MASTER, THEN ROLLS THE SEASON - THIS SEASON'S
+      *CURRENT TOTAL BECOMES NEXT SEASON'S PRIOR TOTAL.  RUN AFTER
+      *CBLDSM04 HAS FINISHED POSTING THE SEASON'S SALES AND BEFORE THE
+      *NEXT SEASON'S RUN BEGINS.
+      ******************************************************************
+      *MOD HISTORY
+      *DATE       BY   DESCRIPTION
+      *08/09/26   DLM  ORIGINAL.
+      ******************************************************************
+
+
+
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+           INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SELLER-MASTER
+               ASSIGN TO 'C:\COBOL\CBLSELM.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SEL-KEY
+               FILE STATUS IS SEL-STATUS.
+           SELECT PRTCOMP
+               ASSIGN TO 'C:\COBOL\CBLPOPCM.PRT'
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+
+
+
+       DATA DIVISION.
+           FILE SECTION.
+
+           FD  SELLER-MASTER
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS SELLER-MASTER-REC.
+           COPY CBLSELM.
+
+           FD  PRTCOMP
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS PRINTLINE
+           LINAGE IS 60 WITH FOOTING AT 56.
+           01 PRINTLINE             PIC X(132).
+
+
+
+
+       WORKING-STORAGE SECTION.
+       01 MISIC.
+           05 EOF                    PIC X         VALUE 'F'.
+           05 SEL-STATUS             PIC XX.
+           05 CURRENT-DATE-AND-TIME.
+               10  CURRENT-YEAR      PIC X(4).
+               10  CURRENT-MONTH     PIC XX.
+               10  CURRENT-DAY       PIC XX.
+               10  CURRENT-TIME      PIC X(11).
+           05 C-PCTR                 PIC 99        VALUE ZERO.
+           05 C-CHANGE-PCT           PIC S9(3)V99.
+
+
+       01 HEADING1.
+           05 FILLER                 PIC X(6)       VALUE 'DATE: '.
+           05  H1-DATE.
+               10 H1-MONTH           PIC 99.
+               10 FILLER             PIC X      VALUE '/'.
+               10  H1-DAY            PIC 99.
+               10 FILLER             PIC X      VALUE '/'.
+               10 H1-YEAR            PIC 9999.
+           05  FILLER                PIC X(36)  VALUE SPACES.
+           05 FILLER                 PIC X(29)
+                           VALUE 'ALBIA SOCCER CLUB FUNDRAISER'.
+           05 FILLER                 PIC X(43) VALUE SPACES.
+           05  FILLER                PIC X(6)   VALUE 'PAGE: '.
+           05  H1-PAGE               PIC Z9.
+
+       01 HEADING2.
+           05 FILLER                   PIC X(56) VALUE SPACES.
+           05 O-NAME                   PIC X(10) VALUE 'MOORE'.
+           05 FILLER                   PIC X VALUE SPACE.
+           05 FILLER                   PIC X(8) VALUE 'DIVISION'.
+           05 FILLER                   PIC X(57) VALUE SPACES.
+
+       01 HEADING3.
+           05 FILLER                   PIC X(46) VALUE SPACES.
+           05 FILLER                   PIC X(40)
+               VALUE 'YEAR OVER YEAR SELLER COMPARISON REPORT'.
+           05 FILLER                   PIC X(46) VALUE SPACES.
+
+       01 COL-HEADING1.
+           05 FILLER                   PIC X(3) VALUE SPACES.
+           05 FILLER                   PIC X(9) VALUE 'LAST NAME'.
+           05 FILLER                   PIC X(8) VALUE SPACES.
+           05 FILLER                   PIC X(10) VALUE 'FIRST NAME'.
+           05 FILLER                   PIC X(10) VALUE SPACES.
+           05 FILLER                   PIC X(10) VALUE 'PRIOR YEAR'.
+           05 FILLER                   PIC X(4) VALUE SPACES.
+           05 FILLER                   PIC X(11) VALUE 'PRIOR TOTAL'.
+           05 FILLER                   PIC X(4) VALUE SPACES.
+           05 FILLER                   PIC X(10) VALUE 'CURR TOTAL'.
+           05 FILLER                   PIC X(4) VALUE SPACES.
+           05 FILLER                   PIC X(8) VALUE 'CHANGE %'.
+           05 FILLER                   PIC X(41) VALUE SPACES.
+
+       01 DETAIL-LINE.
+           05 FILLER                   PIC XXX VALUE SPACES.
+           05 P-LNAME                  PIC X(15).
+           05 FILLER                   PIC XX VALUE SPACES.
+           05 P-FNAME                  PIC X(15).
+           05 FILLER                   PIC X(5) VALUE SPACES.
+           05 O-PRIOR-YEAR             PIC 9999.
+           05 FILLER                   PIC X(6) VALUE SPACES.
+           05 O-PRIOR-TOTAL            PIC $$,$$$,$$9.99.
+           05 FILLER                   PIC XXX VALUE SPACES.
+           05 O-CURR-TOTAL             PIC $$,$$$,$$9.99.
+           05 FILLER                   PIC XXX VALUE SPACES.
+           05 O-CHANGE-PCT             PIC +ZZ9.99.
+           05 FILLER                   PIC X VALUE '%'.
+           05 FILLER                   PIC X(15) VALUE SPACES.
+
+
+
+       PROCEDURE DIVISION.
+
+       L1-MAIN.
+           PERFORM L2-INIT.
+           PERFORM L2-MAINLINE.
+           PERFORM L2-CLOSINGS.
+           STOP RUN.
+
+       L2-INIT.
+           MOVE FUNCTION current-date        TO CURRENT-DATE-AND-TIME.
+           MOVE CURRENT-DAY                  TO H1-DAY OF HEADING1.
+           MOVE CURRENT-MONTH                TO H1-MONTH OF HEADING1.
+           MOVE CURRENT-YEAR                 TO H1-YEAR OF HEADING1.
+
+           OPEN I-O SELLER-MASTER.
+           OPEN OUTPUT PRTCOMP.
+           PERFORM L3-HEADINGS-PRT.
+
+       L2-MAINLINE.
+           PERFORM L3-READ.
+           PERFORM L3-PROCESS-REC
+               UNTIL EOF = 'T'.
+
+       L2-CLOSINGS.
+           CLOSE SELLER-MASTER.
+           CLOSE PRTCOMP.
+
+       L3-PROCESS-REC.
+           PERFORM L3-PRINT-COMPARISON.
+           PERFORM L3-ROLL-SEASON.
+           PERFORM L3-READ.
+
+       L3-READ.
+           READ SELLER-MASTER NEXT RECORD
+               AT END
+                   MOVE 'T' TO EOF.
+
+       L3-PRINT-COMPARISON.
+           MOVE SPACES TO DETAIL-LINE.
+           MOVE SEL-LNAME TO P-LNAME OF DETAIL-LINE.
+           MOVE SEL-FNAME TO P-FNAME OF DETAIL-LINE.
+           MOVE SEL-PRIOR-YEAR  TO O-PRIOR-YEAR.
+           MOVE SEL-PRIOR-TOTAL TO O-PRIOR-TOTAL.
+           MOVE SEL-CURR-TOTAL  TO O-CURR-TOTAL.
+
+           IF SEL-PRIOR-TOTAL = ZERO
+               MOVE ZERO TO O-CHANGE-PCT
+           ELSE
+               COMPUTE C-CHANGE-PCT ROUNDED =
+                   ((SEL-CURR-TOTAL - SEL-PRIOR-TOTAL) * 100)
+                       / SEL-PRIOR-TOTAL
+               MOVE C-CHANGE-PCT TO O-CHANGE-PCT
+           END-IF.
+
+           WRITE PRINTLINE OF PRTCOMP FROM DETAIL-LINE
+                       AFTER ADVANCING 1 LINE
+               AT EOP
+                   PERFORM L3-HEADINGS-PRT
+           END-WRITE.
+
+       L3-ROLL-SEASON.
+           MOVE SEL-CURR-YEAR   TO SEL-PRIOR-YEAR.
+           MOVE SEL-CURR-TOTAL  TO SEL-PRIOR-TOTAL.
+           MOVE ZERO            TO SEL-CURR-TOTAL.
+           MOVE ZERO            TO SEL-CURR-YEAR.
+           REWRITE SELLER-MASTER-REC.
+
+       L3-HEADINGS-PRT.
+           ADD 1 TO C-PCTR.
+           MOVE C-PCTR TO H1-PAGE.
+           WRITE PRINTLINE OF PRTCOMP FROM HEADING1
+                       AFTER ADVANCING PAGE.
+
+           WRITE PRINTLINE OF PRTCOMP FROM HEADING2
+                       AFTER ADVANCING 1 LINE.
+
+           WRITE PRINTLINE OF PRTCOMP FROM HEADING3
+                       AFTER ADVANCING 1 LINE.
+
+           WRITE PRINTLINE OF PRTCOMP FROM COL-HEADING1
+                   AFTER ADVANCING 2 LINES.
+
+
+       END PROGRAM CBLDSM05.
