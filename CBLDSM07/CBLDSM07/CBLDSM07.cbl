@@ -0,0 +1,628 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBLDSM07.
+       AUTHOR.     David Moore.
+       DATE-WRITTEN. 08/09/26.
+
+      ******************************************************************
+      *THIS APPLIES A CORRECTION TO ONE BAD FIELD ON A RECORD THAT
+      *CBLDSM04 REJECTED (SEE REJECT-QUEUE-FILE), RE-VALIDATES THE WHOLE
+      *RECORD, AND RESUBMITS IT INTO POP-MASTER IF IT NOW PASSES -
+      *INSTEAD OF THE WHOLE ENTRY BEING RE-KEYED FROM A PAPER ORDER.
+      *THE REJECT QUEUE AND THE CORRECTIONS FILE ARE BOTH IN ASCENDING
+      *SEQUENCE NUMBER ORDER, SO THEY ARE MATCHED LIKE A CLASSIC
+      *SEQUENTIAL MATCH/MERGE.
+      ******************************************************************
+      *MOD HISTORY
+      *DATE       BY   DESCRIPTION
+      *08/09/26   DLM  ORIGINAL.
+      *08/09/26   DLM  LOG AND COUNT A CORRECTION WHOSE SEQUENCE NUMBER
+      *HAS NO MATCH LEFT ON THE REJECT QUEUE INSTEAD OF SILENTLY
+      *DROPPING IT (L3-PROCESS-NOT-FOUND).
+      ******************************************************************
+
+
+
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+           INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REJECT-QUEUE-FILE
+               ASSIGN TO 'C:\COBOL\CBLREJQ.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CORRECTIONS-FILE
+               ASSIGN TO 'C:\COBOL\CBLCORR.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT POP-MASTER
+               ASSIGN TO 'C:\COBOL\CP#4.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FLAVOR-FILE
+               ASSIGN TO 'C:\COBOL\CBLFLAV.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STATE-FILE
+               ASSIGN TO 'C:\COBOL\CBLSTAT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PRTLOG
+               ASSIGN TO 'C:\COBOL\CBLPOPCL.PRT'
+               ORGANIZATION IS RECORD SEQUENTIAL.
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO 'C:\COBOL\CBLAUDIT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+
+
+
+       DATA DIVISION.
+           FILE SECTION.
+
+           FD  REJECT-QUEUE-FILE
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS REJECT-QUEUE-REC
+           RECORD CONTAINS 80 CHARACTERS.
+           COPY CBLREJQ.
+
+           FD  CORRECTIONS-FILE
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS CORRECTION-REC
+           RECORD CONTAINS 34 CHARACTERS.
+           COPY CBLCORR.
+
+           FD  POP-MASTER
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS I-REC
+           RECORD CONTAINS 71 CHARACTERS.
+       01  I-REC.
+           05 P-LNAME          PIC X(15).
+           05 P-FNAME          PIC X(15).
+           05 P-ADDRESS        PIC X(15).
+           05 P-CITY           PIC X(10).
+           05 P-STATE          PIC XX.
+           05 P-ZIP            PIC 9(9).
+           05 P-POP-TYPE       PIC 99.
+           05 P-CASES          PIC 99.
+           05 P-TEAM           PIC X.
+
+           FD  FLAVOR-FILE
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS FLAVOR-REC
+           RECORD CONTAINS 22 CHARACTERS.
+           COPY CBLFLAVT.
+
+           FD  STATE-FILE
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS STATE-REC
+           RECORD CONTAINS 5 CHARACTERS.
+           COPY CBLSTATT.
+
+           FD  PRTLOG
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS PRINTLINE
+           LINAGE IS 60 WITH FOOTING AT 56.
+           01 PRINTLINE             PIC X(132).
+
+           FD  AUDIT-LOG-FILE
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS AUDIT-REC
+           RECORD CONTAINS 135 CHARACTERS.
+           COPY CBLAUDIT.
+
+
+
+
+       WORKING-STORAGE SECTION.
+       01 MISIC.
+           05 EOF-REJ                 PIC X         VALUE 'F'.
+           05 EOF-CORR                PIC X         VALUE 'F'.
+           05 EOF                     PIC X         VALUE 'F'.
+           05 CURRENT-DATE-AND-TIME.
+               10  CURRENT-YEAR      PIC X(4).
+               10  CURRENT-MONTH     PIC XX.
+               10  CURRENT-DAY       PIC XX.
+               10  CURRENT-TIME      PIC X(11).
+           05 AUD-DATE-WK.
+               10  AUD-DATE-WK-YEAR  PIC X(4).
+               10  AUD-DATE-WK-MONTH PIC XX.
+               10  AUD-DATE-WK-DAY   PIC XX.
+           05 AUD-TIME-WK             PIC X(6).
+           05 OLD-VALUE-WK            PIC X(15).
+           05 C-PCTR                  PIC 99        VALUE ZERO.
+
+           05 ERROR-SW                PIC X.
+               88 IS-ERROR                   VALUE 'Y'.
+               88 NOT-ERROR                  VALUE 'N'.
+
+           05 MATCH-FOUND-SW          PIC X         VALUE 'N'.
+               88 MATCH-FOUND                VALUE 'Y'.
+
+           05 OE-MESG-WK               PIC X(30).
+
+           05 C-POP-TYPE               PIC 99.
+           05 C-STATE                  PIC XX.
+           05 C-CASES                  PIC 99.
+               88 NOT-VALID-CASES      VALUE 0.
+           05 C-TEAMS                  PIC X.
+               88 VALID-TEAMS          VALUE 'A','B','C','D','E'.
+
+           05 RESUB-CRT                PIC 9999      VALUE ZERO.
+           05 STILL-BAD-CRT            PIC 9999      VALUE ZERO.
+           05 NOT-FOUND-CRT            PIC 9999      VALUE ZERO.
+
+      ******************************************************************
+      *WORKING COPY OF THE 71-BYTE POP-MASTER RECORD LAYOUT, BUILT FROM
+      *THE REJECT QUEUE'S RQ-ORIG-REC SO THE CORRECTION CAN BE APPLIED
+      *TO A SINGLE FIELD AND THE WHOLE RECORD RE-VALIDATED.
+      ******************************************************************
+       01 WS-POP-REC.
+           05 WP-LNAME                 PIC X(15).
+           05 WP-FNAME                 PIC X(15).
+           05 WP-ADDRESS               PIC X(15).
+           05 WP-CITY                  PIC X(10).
+           05 WP-STATE                 PIC XX.
+           05 WP-ZIP                   PIC 9(9).
+           05 WP-POP-TYPE              PIC 99.
+           05 WP-CASES                 PIC 99.
+           05 WP-TEAM                  PIC X.
+
+           COPY CBLFLAVW.
+           COPY CBLSTATW.
+
+
+       01 HEADING1.
+           05 FILLER                 PIC X(6)       VALUE 'DATE: '.
+           05  H1-DATE.
+               10 H1-MONTH           PIC 99.
+               10 FILLER             PIC X      VALUE '/'.
+               10  H1-DAY            PIC 99.
+               10 FILLER             PIC X      VALUE '/'.
+               10 H1-YEAR            PIC 9999.
+           05  FILLER                PIC X(36)  VALUE SPACES.
+           05 FILLER                 PIC X(29)
+                           VALUE 'ALBIA SOCCER CLUB FUNDRAISER'.
+           05 FILLER                 PIC X(43) VALUE SPACES.
+           05  FILLER                PIC X(6)   VALUE 'PAGE: '.
+           05  H1-PAGE               PIC Z9.
+
+       01 HEADING2.
+           05 FILLER                   PIC X(56) VALUE SPACES.
+           05 O-NAME                   PIC X(10) VALUE 'MOORE'.
+           05 FILLER                   PIC X VALUE SPACE.
+           05 FILLER                   PIC X(8) VALUE 'DIVISION'.
+           05 FILLER                   PIC X(57) VALUE SPACES.
+
+       01 HEADING3.
+           05 FILLER                   PIC X(46) VALUE SPACES.
+           05 FILLER                   PIC X(40)
+               VALUE 'REJECT CORRECTION / RESUBMISSION LOG'.
+           05 FILLER                   PIC X(46) VALUE SPACES.
+
+       01 COL-HEADING1.
+           05 FILLER                   PIC X(3) VALUE SPACES.
+           05 FILLER                   PIC X(8) VALUE 'SEQ. NO.'.
+           05 FILLER                   PIC X(5) VALUE SPACES.
+           05 FILLER                   PIC X(9) VALUE 'LAST NAME'.
+           05 FILLER                   PIC X(8) VALUE SPACES.
+           05 FILLER                   PIC X(6) VALUE 'RESULT'.
+           05 FILLER                   PIC X(79) VALUE SPACES.
+
+       01 DETAIL-LINE.
+           05 FILLER                   PIC XXX VALUE SPACES.
+           05 O-SEQ-NO                 PIC ZZZZZZ9.
+           05 FILLER                   PIC X(6) VALUE SPACES.
+           05 O-LNAME                  PIC X(15).
+           05 FILLER                   PIC X(2) VALUE SPACES.
+           05 O-RESULT                 PIC X(30).
+           05 FILLER                   PIC X(60) VALUE SPACES.
+
+       01 TOTAL-LIT.
+           05 FILLER                   PIC X(13) VALUE 'RESUBMITTED:'.
+           05 O-RESUB-CRT              PIC Z,ZZ9.
+           05 FILLER                   PIC X(5) VALUE SPACES.
+           05 FILLER                   PIC X(14) VALUE 'STILL INVALID:'.
+           05 O-STILL-BAD-CRT          PIC Z,ZZ9.
+           05 FILLER                   PIC X(5) VALUE SPACES.
+           05 FILLER                   PIC X(14) VALUE 'SEQ NOT FOUND:'.
+           05 O-NOT-FOUND-CRT          PIC Z,ZZ9.
+           05 FILLER                   PIC X(56) VALUE SPACES.
+
+
+
+
+       PROCEDURE DIVISION.
+
+       L1-MAIN.
+           PERFORM L2-INIT.
+           PERFORM L2-MAINLINE.
+           PERFORM L2-CLOSINGS.
+           STOP RUN.
+
+       L2-INIT.
+           MOVE FUNCTION current-date        TO CURRENT-DATE-AND-TIME.
+           MOVE CURRENT-DAY                  TO H1-DAY OF HEADING1.
+           MOVE CURRENT-MONTH                TO H1-MONTH OF HEADING1.
+           MOVE CURRENT-YEAR                 TO H1-YEAR OF HEADING1.
+
+           PERFORM L3-LOAD-FLAVOR-TABLE.
+           PERFORM L3-LOAD-STATE-TABLE.
+
+           OPEN INPUT REJECT-QUEUE-FILE.
+           OPEN INPUT CORRECTIONS-FILE.
+           OPEN EXTEND POP-MASTER.
+           OPEN OUTPUT PRTLOG.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           PERFORM L3-HEADINGS-PRT.
+
+           PERFORM L3-READ-REJ.
+           PERFORM L3-READ-CORR.
+
+       L2-MAINLINE.
+           PERFORM L3-MATCH-MERGE
+               UNTIL EOF-CORR = 'T'.
+
+       L2-CLOSINGS.
+           MOVE RESUB-CRT     TO O-RESUB-CRT.
+           MOVE STILL-BAD-CRT TO O-STILL-BAD-CRT.
+           MOVE NOT-FOUND-CRT TO O-NOT-FOUND-CRT.
+           WRITE PRINTLINE OF PRTLOG FROM TOTAL-LIT
+                       AFTER ADVANCING 3 LINES.
+
+           CLOSE REJECT-QUEUE-FILE.
+           CLOSE CORRECTIONS-FILE.
+           CLOSE POP-MASTER.
+           CLOSE PRTLOG.
+           CLOSE AUDIT-LOG-FILE.
+
+       L3-LOAD-FLAVOR-TABLE.
+           MOVE ZERO TO FLAVOR-COUNT.
+           OPEN INPUT FLAVOR-FILE.
+           PERFORM L3-LOAD-FLAVOR-REC
+               UNTIL EOF = 'T'.
+           CLOSE FLAVOR-FILE.
+           MOVE 'F' TO EOF.
+
+       L3-LOAD-FLAVOR-REC.
+           READ FLAVOR-FILE
+               AT END
+                   MOVE 'T' TO EOF
+               NOT AT END
+                   ADD 1 TO FLAVOR-COUNT
+                   SET FL-IDX TO FLAVOR-COUNT
+                   MOVE FL-CODE  TO FT-CODE (FL-IDX)
+                   MOVE FL-NAME  TO FT-NAME (FL-IDX)
+                   MOVE FL-PRICE TO FT-PRICE (FL-IDX)
+                   MOVE ZERO     TO FT-CASES (FL-IDX)
+           END-READ.
+
+       L3-LOAD-STATE-TABLE.
+           MOVE ZERO TO STATE-COUNT.
+           OPEN INPUT STATE-FILE.
+           PERFORM L3-LOAD-STATE-REC
+               UNTIL EOF = 'T'.
+           CLOSE STATE-FILE.
+           MOVE 'F' TO EOF.
+
+       L3-LOAD-STATE-REC.
+           READ STATE-FILE
+               AT END
+                   MOVE 'T' TO EOF
+               NOT AT END
+                   ADD 1 TO STATE-COUNT
+                   SET ST-IDX TO STATE-COUNT
+                   MOVE ST-CODE    TO STT-CODE (ST-IDX)
+                   MOVE ST-DEPOSIT TO STT-DEPOSIT (ST-IDX)
+           END-READ.
+
+       L3-READ-REJ.
+           READ REJECT-QUEUE-FILE
+               AT END
+                   MOVE 'T' TO EOF-REJ.
+
+       L3-READ-CORR.
+           READ CORRECTIONS-FILE
+               AT END
+                   MOVE 'T' TO EOF-CORR.
+
+      ******************************************************************
+      *CLASSIC MATCH/MERGE - ADVANCE THE REJECT QUEUE UNTIL ITS SEQUENCE
+      *NUMBER CATCHES UP TO THE CURRENT CORRECTION.  A CORRECTION WITH
+      *NO MATCHING REJECT (QUEUE RAN OUT, OR ITS SEQUENCE NUMBER WAS
+      *NEVER ON THE QUEUE AT ALL) IS LOGGED AND COUNTED RATHER THAN
+      *DROPPED - REJECT-QUEUE-FILE IS LINE SEQUENTIAL AND CANNOT BE
+      *REWOUND, SO ONCE IT RUNS DRY EVERY CORRECTION BEHIND IT IN THE
+      *FILE FALLS INTO THIS SAME PATH FOR THE REST OF THE RUN.  WITHOUT
+      *THIS BRANCH THOSE CORRECTIONS WOULD VANISH WITH NO PRTLOG LINE,
+      *NO COUNTER, AND NO AUDIT ENTRY.
+      ******************************************************************
+       L3-MATCH-MERGE.
+           MOVE 'N' TO MATCH-FOUND-SW.
+           PERFORM L3-ADVANCE-REJECT
+               UNTIL EOF-REJ = 'T'
+                   OR RQ-SEQ-NO NOT LESS THAN CORR-SEQ-NO.
+
+           IF EOF-REJ = 'F' AND RQ-SEQ-NO = CORR-SEQ-NO
+               MOVE 'Y' TO MATCH-FOUND-SW
+               PERFORM L3-PROCESS-CORRECTION
+           ELSE
+               PERFORM L3-PROCESS-NOT-FOUND
+           END-IF.
+
+           PERFORM L3-READ-CORR.
+
+       L3-ADVANCE-REJECT.
+           PERFORM L3-READ-REJ.
+
+       L3-PROCESS-CORRECTION.
+           PERFORM L3-BUILD-WORKING-REC.
+           PERFORM L3-CAPTURE-OLD-VALUE.
+           PERFORM L3-APPLY-CORRECTION.
+           PERFORM L3-VALIDATION THRU L3-VALIDATION-EXIT.
+
+           MOVE SPACES TO DETAIL-LINE.
+           MOVE RQ-SEQ-NO TO O-SEQ-NO.
+           MOVE WP-LNAME  TO O-LNAME.
+
+           IF NOT-ERROR
+               PERFORM L3-WRITE-POP-MASTER
+               MOVE 'RESUBMITTED' TO O-RESULT
+               ADD 1 TO RESUB-CRT
+           ELSE
+               MOVE OE-MESG-WK TO O-RESULT
+               ADD 1 TO STILL-BAD-CRT
+           END-IF.
+
+           WRITE PRINTLINE OF PRTLOG FROM DETAIL-LINE
+                       AFTER ADVANCING 1 LINE
+               AT EOP
+                   PERFORM L3-HEADINGS-PRT
+           END-WRITE.
+
+           PERFORM L3-WRITE-CORRECTION-AUDIT.
+
+      ******************************************************************
+      *A CORRECTION THAT DID NOT MATCH ANYTHING STILL ON THE REJECT
+      *QUEUE - EITHER IT WAS ALREADY RESUBMITTED ON A PRIOR RUN, OR ITS
+      *SEQUENCE NUMBER IS SIMPLY WRONG.  EITHER WAY IT IS VISIBLE ON
+      *PRTLOG AND IN THE AUDIT LOG INSTEAD OF DISAPPEARING.
+      ******************************************************************
+       L3-PROCESS-NOT-FOUND.
+           MOVE SPACES TO DETAIL-LINE.
+           MOVE CORR-SEQ-NO TO O-SEQ-NO.
+           MOVE SPACES TO O-LNAME.
+           MOVE 'NO MATCHING REJECT - NOT FOUND' TO O-RESULT.
+           ADD 1 TO NOT-FOUND-CRT.
+
+           WRITE PRINTLINE OF PRTLOG FROM DETAIL-LINE
+                       AFTER ADVANCING 1 LINE
+               AT EOP
+                   PERFORM L3-HEADINGS-PRT
+           END-WRITE.
+
+           PERFORM L3-WRITE-NOT-FOUND-AUDIT.
+
+      ******************************************************************
+      *CORRECTION AUDIT - SNAPSHOT THE FIELD'S PRE-CORRECTION VALUE
+      *BEFORE L3-APPLY-CORRECTION OVERWRITES IT, THEN LOG BOTH VALUES
+      *TO AUDIT-LOG-FILE SO A REJECTED RECORD'S CORRECTION HISTORY CAN
+      *BE TRACED: WHO CORRECTED IT, WHAT CHANGED, AND WHEN.
+      ******************************************************************
+       L3-CAPTURE-OLD-VALUE.
+           EVALUATE CORR-FIELD-CODE
+               WHEN 01
+                   MOVE WP-LNAME   TO OLD-VALUE-WK
+               WHEN 02
+                   MOVE WP-FNAME   TO OLD-VALUE-WK
+               WHEN 03
+                   MOVE WP-ADDRESS TO OLD-VALUE-WK
+               WHEN 04
+                   MOVE WP-CITY    TO OLD-VALUE-WK
+               WHEN 05
+                   MOVE WP-STATE   TO OLD-VALUE-WK
+               WHEN 06
+                   MOVE WP-ZIP     TO OLD-VALUE-WK
+               WHEN 07 THRU 08
+                   MOVE WP-POP-TYPE TO OLD-VALUE-WK
+               WHEN 09 THRU 10
+                   MOVE WP-CASES   TO OLD-VALUE-WK
+               WHEN 11
+                   MOVE WP-TEAM    TO OLD-VALUE-WK
+           END-EVALUATE.
+
+       L3-WRITE-CORRECTION-AUDIT.
+           MOVE CURRENT-YEAR       TO AUD-DATE-WK-YEAR.
+           MOVE CURRENT-MONTH      TO AUD-DATE-WK-MONTH.
+           MOVE CURRENT-DAY        TO AUD-DATE-WK-DAY.
+           MOVE CURRENT-TIME (1:6) TO AUD-TIME-WK.
+           MOVE 'C'                TO AUD-TYPE.
+           MOVE AUD-DATE-WK        TO AUD-DATE.
+           MOVE AUD-TIME-WK        TO AUD-TIME.
+           MOVE RQ-SEQ-NO          TO AUD-SEQ-NO.
+           MOVE CORR-USER          TO AUD-USER.
+           MOVE CORR-FIELD-CODE    TO AUD-FIELD-CODE.
+           MOVE OLD-VALUE-WK       TO AUD-OLD-VALUE.
+           MOVE CORR-NEW-VALUE     TO AUD-NEW-VALUE.
+           MOVE ZERO               TO AUD-REC-COUNT.
+           MOVE ZERO               TO AUD-ERR-CRT.
+           MOVE ZERO               TO AUD-TEAM-A.
+           MOVE ZERO               TO AUD-TEAM-B.
+           MOVE ZERO               TO AUD-TEAM-C.
+           MOVE ZERO               TO AUD-TEAM-D.
+           MOVE ZERO               TO AUD-TEAM-E.
+           WRITE AUDIT-REC.
+
+      ******************************************************************
+      *SAME SHAPE AS L3-WRITE-CORRECTION-AUDIT, BUT THERE IS NO REJECT
+      *QUEUE RECORD TO KEY OR CAPTURE AN OLD VALUE FROM, SO AUD-SEQ-NO
+      *IS THE CORRECTION'S OWN (UNMATCHED) SEQUENCE NUMBER AND
+      *AUD-OLD-VALUE IS LEFT BLANK.
+      ******************************************************************
+       L3-WRITE-NOT-FOUND-AUDIT.
+           MOVE CURRENT-YEAR       TO AUD-DATE-WK-YEAR.
+           MOVE CURRENT-MONTH      TO AUD-DATE-WK-MONTH.
+           MOVE CURRENT-DAY        TO AUD-DATE-WK-DAY.
+           MOVE CURRENT-TIME (1:6) TO AUD-TIME-WK.
+           MOVE 'C'                TO AUD-TYPE.
+           MOVE AUD-DATE-WK        TO AUD-DATE.
+           MOVE AUD-TIME-WK        TO AUD-TIME.
+           MOVE CORR-SEQ-NO        TO AUD-SEQ-NO.
+           MOVE CORR-USER          TO AUD-USER.
+           MOVE CORR-FIELD-CODE    TO AUD-FIELD-CODE.
+           MOVE SPACES             TO AUD-OLD-VALUE.
+           MOVE CORR-NEW-VALUE     TO AUD-NEW-VALUE.
+           MOVE ZERO               TO AUD-REC-COUNT.
+           MOVE ZERO               TO AUD-ERR-CRT.
+           MOVE ZERO               TO AUD-TEAM-A.
+           MOVE ZERO               TO AUD-TEAM-B.
+           MOVE ZERO               TO AUD-TEAM-C.
+           MOVE ZERO               TO AUD-TEAM-D.
+           MOVE ZERO               TO AUD-TEAM-E.
+           WRITE AUDIT-REC.
+
+       L3-BUILD-WORKING-REC.
+           MOVE RQ-ORIG-REC(1:15)  TO WP-LNAME.
+           MOVE RQ-ORIG-REC(16:15) TO WP-FNAME.
+           MOVE RQ-ORIG-REC(31:15) TO WP-ADDRESS.
+           MOVE RQ-ORIG-REC(46:10) TO WP-CITY.
+           MOVE RQ-ORIG-REC(56:2)  TO WP-STATE.
+           MOVE RQ-ORIG-REC(58:9)  TO WP-ZIP.
+           MOVE RQ-ORIG-REC(67:2)  TO WP-POP-TYPE.
+           MOVE RQ-ORIG-REC(69:2)  TO WP-CASES.
+           MOVE RQ-ORIG-REC(71:1)  TO WP-TEAM.
+
+       L3-APPLY-CORRECTION.
+           EVALUATE CORR-FIELD-CODE
+               WHEN 01
+                   MOVE CORR-NEW-VALUE(1:15) TO WP-LNAME
+               WHEN 02
+                   MOVE CORR-NEW-VALUE(1:15) TO WP-FNAME
+               WHEN 03
+                   MOVE CORR-NEW-VALUE(1:15) TO WP-ADDRESS
+               WHEN 04
+                   MOVE CORR-NEW-VALUE(1:10) TO WP-CITY
+               WHEN 05
+                   MOVE CORR-NEW-VALUE(1:2)  TO WP-STATE
+               WHEN 06
+                   MOVE CORR-NEW-VALUE(1:9)  TO WP-ZIP
+               WHEN 07 THRU 08
+                   MOVE CORR-NEW-VALUE(1:2)  TO WP-POP-TYPE
+               WHEN 09 THRU 10
+                   MOVE CORR-NEW-VALUE(1:2)  TO WP-CASES
+               WHEN 11
+                   MOVE CORR-NEW-VALUE(1:1)  TO WP-TEAM
+           END-EVALUATE.
+
+       L3-WRITE-POP-MASTER.
+           MOVE WP-LNAME      TO P-LNAME.
+           MOVE WP-FNAME      TO P-FNAME.
+           MOVE WP-ADDRESS    TO P-ADDRESS.
+           MOVE WP-CITY       TO P-CITY.
+           MOVE WP-STATE      TO P-STATE.
+           MOVE WP-ZIP        TO P-ZIP.
+           MOVE WP-POP-TYPE   TO P-POP-TYPE.
+           MOVE WP-CASES      TO P-CASES.
+           MOVE WP-TEAM       TO P-TEAM.
+           WRITE I-REC.
+
+       L3-FLAVOR-SEARCH.
+           SET FL-IDX TO 1.
+           MOVE 'N' TO FLAVOR-FOUND-SW.
+           SEARCH FLAVOR-TABLE
+               AT END
+                   MOVE 'N' TO FLAVOR-FOUND-SW
+               WHEN FT-CODE (FL-IDX) = C-POP-TYPE
+                   MOVE 'Y' TO FLAVOR-FOUND-SW.
+
+       L3-STATE-SEARCH.
+           SET ST-IDX TO 1.
+           MOVE 'N' TO STATE-FOUND-SW.
+           SEARCH STATE-TABLE
+               AT END
+                   MOVE 'N' TO STATE-FOUND-SW
+               WHEN STT-CODE (ST-IDX) = C-STATE
+                   MOVE 'Y' TO STATE-FOUND-SW.
+
+       L3-VALIDATION.
+           MOVE 'N' TO ERROR-SW.
+
+           IF WP-LNAME EQUAL spaces
+               MOVE 'LAST NAME REQUIRED' TO OE-MESG-WK
+               MOVE 'Y' TO ERROR-SW
+               GO TO L3-VALIDATION-EXIT.
+
+           IF WP-FNAME EQUAL spaces
+               MOVE 'FIRST NAME REQUIRED' TO OE-MESG-WK
+               MOVE 'Y' TO ERROR-SW
+               GO TO L3-VALIDATION-EXIT.
+
+           IF WP-ADDRESS EQUAL SPACES
+               MOVE 'ADDRESS REQUIRED' TO OE-MESG-WK
+               MOVE 'Y' TO ERROR-SW
+               GO TO L3-VALIDATION-EXIT.
+
+           IF WP-CITY EQUAL spaces
+               MOVE 'CITY REQUIRED' TO OE-MESG-WK
+               MOVE 'Y' TO ERROR-SW
+               GO TO L3-VALIDATION-EXIT.
+
+           MOVE WP-STATE TO C-STATE.
+           PERFORM L3-STATE-SEARCH.
+           IF STATE-NOT-FOUND
+               MOVE 'INVALID STATE' TO OE-MESG-WK
+               MOVE 'Y' TO ERROR-SW
+               GO TO L3-VALIDATION-EXIT.
+
+           IF WP-ZIP NOT NUMERIC
+               MOVE 'ZIP CODE NOT NUMERIC' TO OE-MESG-WK
+               MOVE 'Y' TO ERROR-SW
+               GO TO L3-VALIDATION-EXIT.
+
+           IF WP-POP-TYPE NOT NUMERIC
+               MOVE 'POP TYPE NOT NUMERIC' TO OE-MESG-WK
+               MOVE 'Y' TO ERROR-SW
+               GO TO L3-VALIDATION-EXIT.
+
+           MOVE WP-POP-TYPE TO C-POP-TYPE.
+           PERFORM L3-FLAVOR-SEARCH.
+           IF FLAVOR-NOT-FOUND
+               MOVE 'INVALID POP TYPE' TO OE-MESG-WK
+               MOVE 'Y' TO ERROR-SW
+               GO TO L3-VALIDATION-EXIT.
+
+           IF WP-CASES NOT NUMERIC
+               MOVE 'NUMBER OF CASES NOT NUMERIC' TO OE-MESG-WK
+               MOVE 'Y' TO ERROR-SW
+               GO TO L3-VALIDATION-EXIT.
+
+           MOVE WP-CASES TO C-CASES.
+           IF NOT-VALID-CASES
+               MOVE 'NUMBER OF CASES MUST BE >= 1' TO OE-MESG-WK
+               MOVE 'Y' TO ERROR-SW
+               GO TO L3-VALIDATION-EXIT.
+
+           MOVE WP-TEAM TO C-TEAMS.
+           IF NOT VALID-TEAMS
+               MOVE 'INVALID TEAM' TO OE-MESG-WK
+               MOVE 'Y' TO ERROR-SW
+               GO TO L3-VALIDATION-EXIT.
+
+       L3-VALIDATION-EXIT.
+           EXIT.
+
+       L3-HEADINGS-PRT.
+           ADD 1 TO C-PCTR.
+           MOVE C-PCTR TO H1-PAGE.
+           WRITE PRINTLINE OF PRTLOG FROM HEADING1
+                       AFTER ADVANCING PAGE.
+
+           WRITE PRINTLINE OF PRTLOG FROM HEADING2
+                       AFTER ADVANCING 1 LINE.
+
+           WRITE PRINTLINE OF PRTLOG FROM HEADING3
+                       AFTER ADVANCING 1 LINE.
+
+           WRITE PRINTLINE OF PRTLOG FROM COL-HEADING1
+                   AFTER ADVANCING 2 LINES.
+
+
+       END PROGRAM CBLDSM07.
