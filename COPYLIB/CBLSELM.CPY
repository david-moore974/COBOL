@@ -0,0 +1,26 @@
+      ******************************************************************
+      *    CBLSELM.CPY
+      *    SELLER MASTER RECORD - CARRIES A SELLER'S ADDRESS AND
+      *    PRIOR/CURRENT SEASON TOTALS FORWARD FROM YEAR TO YEAR SO
+      *    REPEAT SELLERS DO NOT HAVE TO BE RE-KEYED EACH FUNDRAISER.
+      *    KEYED BY LAST NAME / FIRST NAME.  SHARED BY CBLDSM04 (WHICH
+      *    MAINTAINS IT DURING THE SALES RUN) AND CBLDSM05 (WHICH
+      *    PRINTS THE YEAR-OVER-YEAR COMPARISON AND ROLLS THE SEASON).
+      *
+      *    MOD HISTORY
+      *    DATE       BY   DESCRIPTION
+      *    08/09/26   DLM  ORIGINAL.
+      ******************************************************************
+       01  SELLER-MASTER-REC.
+           05  SEL-KEY.
+               10  SEL-LNAME           PIC X(15).
+               10  SEL-FNAME           PIC X(15).
+           05  SEL-ADDRESS             PIC X(15).
+           05  SEL-CITY                PIC X(10).
+           05  SEL-STATE               PIC XX.
+           05  SEL-ZIP                 PIC 9(9).
+           05  SEL-TEAM                PIC X.
+           05  SEL-PRIOR-YEAR          PIC 9(4)       VALUE ZERO.
+           05  SEL-PRIOR-TOTAL         PIC 9(7)V99    VALUE ZERO.
+           05  SEL-CURR-YEAR           PIC 9(4)       VALUE ZERO.
+           05  SEL-CURR-TOTAL          PIC 9(7)V99    VALUE ZERO.
