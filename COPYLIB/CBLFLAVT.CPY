@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    CBLFLAVT.CPY
+      *    FLAVOR/PRICE FILE RECORD LAYOUT - ONE RECORD PER POP TYPE.
+      *    MAINTAINED EACH SEASON IN CBLFLAV.DAT SO NEW FLAVORS CAN BE
+      *    ADDED WITHOUT A RECOMPILE.  SEE CBLFLAVW.CPY FOR THE
+      *    WORKING-STORAGE TABLE THIS IS LOADED INTO.
+      *
+      *    MOD HISTORY
+      *    DATE       BY   DESCRIPTION
+      *    08/09/26   DLM  ORIGINAL - FLAVOR TABLE EXTRACTED FROM
+      *                    CBLDSM04'S HARDCODED EVALUATE.
+      ******************************************************************
+       01  FLAVOR-REC.
+           05  FL-CODE                 PIC 99.
+           05  FL-NAME                 PIC X(16).
+           05  FL-PRICE                PIC 99V99.
