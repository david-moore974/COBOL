@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    CBLCASET.CPY
+      *    REPORTED CASE-TOTALS RECORD, ONE PER FLAVOR.  WRITTEN BY
+      *    CBLDSM04 AT CLOSE OF THE SALES RUN (DRIVES THE DISTRIBUTOR
+      *    PURCHASE REQUISITION REPORT) AND READ BACK BY CBLDSM06 TO
+      *    RECONCILE AGAINST THE ACTUAL DISTRIBUTOR DELIVERY.
+      *
+      *    MOD HISTORY
+      *    DATE       BY   DESCRIPTION
+      *    08/09/26   DLM  ORIGINAL.
+      ******************************************************************
+       01  CASE-TOTAL-REC.
+           05  CT-CODE                 PIC 99.
+           05  CT-NAME                 PIC X(16).
+           05  CT-CASES                PIC 9(6).
