@@ -0,0 +1,19 @@
+      ******************************************************************
+      *    CBLCORR.CPY
+      *    CORRECTION RECORD - ONE PER REJECTED RECORD BEING RESUBMITTED.
+      *    KEYED BY THE REJECT QUEUE'S SEQUENCE NUMBER (SEE CBLREJQ.CPY)
+      *    SO CBLDSM07 CAN MATCH A CORRECTION TO THE ORIGINAL BAD
+      *    RECORD.  CORR-FIELD-CODE USES THE SAME NUMBERING AS
+      *    RQ-ERR-CODE SO THE CORRECTION NAMES THE FIELD IT IS FIXING.
+      *
+      *    MOD HISTORY
+      *    DATE       BY   DESCRIPTION
+      *    08/09/26   DLM  ORIGINAL.
+      *    08/09/26   DLM  ADDED CORR-USER SO THE CORRECTION AUDIT LOG
+      *    CAN RECORD WHO KEYED THE CORRECTION.
+      ******************************************************************
+       01  CORRECTION-REC.
+           05  CORR-SEQ-NO             PIC 9(7).
+           05  CORR-FIELD-CODE         PIC 99.
+           05  CORR-NEW-VALUE          PIC X(15).
+           05  CORR-USER               PIC X(10).
