@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    CBLSTATT.CPY
+      *    STATE/DEPOSIT-RATE FILE RECORD LAYOUT - ONE RECORD PER VALID
+      *    STATE.  MAINTAINED EACH YEAR IN CBLSTAT.DAT SO NEW STATES
+      *    AND RATES CAN BE ADDED WITHOUT A RECOMPILE.  SEE CBLSTATW.
+      *    CPY FOR THE WORKING-STORAGE TABLE THIS IS LOADED INTO.
+      *
+      *    MOD HISTORY
+      *    DATE       BY   DESCRIPTION
+      *    08/09/26   DLM  ORIGINAL - STATE TABLE EXTRACTED FROM
+      *                    CBLDSM04'S HARDCODED EVALUATE.
+      ******************************************************************
+       01  STATE-REC.
+           05  ST-CODE                 PIC XX.
+           05  ST-DEPOSIT              PIC 9V99.
