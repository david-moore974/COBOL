@@ -0,0 +1,21 @@
+      ******************************************************************
+      *    CBLFLAVW.CPY
+      *    WORKING-STORAGE FLAVOR TABLE - LOADED FROM CBLFLAV.DAT (SEE
+      *    CBLFLAVT.CPY FOR THE FILE RECORD) AT PROGRAM START.
+      *
+      *    MOD HISTORY
+      *    DATE       BY   DESCRIPTION
+      *    08/09/26   DLM  ORIGINAL.
+      ******************************************************************
+       01  FLAVOR-TABLE-AREA.
+           05  FLAVOR-COUNT            PIC 99         VALUE ZERO.
+           05  FLAVOR-TABLE OCCURS 1 TO 30 TIMES
+                           DEPENDING ON FLAVOR-COUNT
+                           INDEXED BY FL-IDX.
+               10  FT-CODE             PIC 99.
+               10  FT-NAME             PIC X(16).
+               10  FT-PRICE            PIC 99V99.
+               10  FT-CASES            PIC 9(6)       VALUE ZERO.
+           05  FLAVOR-FOUND-SW         PIC X          VALUE 'N'.
+               88  FLAVOR-FOUND                VALUE 'Y'.
+               88  FLAVOR-NOT-FOUND            VALUE 'N'.
