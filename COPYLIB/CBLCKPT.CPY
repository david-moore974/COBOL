@@ -0,0 +1,43 @@
+      ******************************************************************
+      *    CBLCKPT.CPY
+      *    RESTART/CHECKPOINT RECORD FOR CBLDSM04'S BATCH RUN.
+      *    WRITTEN EVERY CKPT-INTERVAL INPUT RECORDS SO A RUN THAT
+      *    DIES PARTWAY THROUGH (PRINTER OUT OF PAPER, ETC.) CAN BE
+      *    RESTARTED WITHOUT RE-READING AND RE-COUNTING RECORDS THAT
+      *    WERE ALREADY REPORTED.
+      *
+      *    MOD HISTORY
+      *    DATE       BY   DESCRIPTION
+      *    08/09/26   DLM  ORIGINAL.
+      *    08/09/26   DLM  ADDED CKPT-REJ-SEQ-NO SO THE REJECT-QUEUE
+      *    SEQUENCE COUNTER SURVIVES A RESTART WITHOUT REUSING
+      *    NUMBERS ALREADY WRITTEN TO REJECT-QUEUE-FILE.
+      *    08/09/26   DLM  ADDED CKPT-TOP-SELLER-OVERFLOW-CRT SO THE
+      *    COUNT OF QUALIFYING TOP SELLERS DROPPED ONCE THE 100-ENTRY
+      *    TABLE IS FULL SURVIVES A RESTART TOO.
+      ******************************************************************
+       01  CHECKPOINT-REC.
+           05  CKPT-STATUS-FLAG        PIC X.
+               88  CKPT-IN-PROGRESS          VALUE 'I'.
+               88  CKPT-COMPLETE             VALUE 'C'.
+           05  CKPT-REC-COUNT          PIC 9(7)       VALUE ZERO.
+           05  CKPT-PAGE-CTR           PIC 99         VALUE ZERO.
+           05  CKPT-PAGE-CTR-2         PIC 99         VALUE ZERO.
+           05  CKPT-ERR-CRT            PIC 9999       VALUE ZERO.
+           05  CKPT-REJ-SEQ-NO         PIC 9(7)       VALUE ZERO.
+           05  CKPT-TEAM-A             PIC 9(10)V99   VALUE ZERO.
+           05  CKPT-TEAM-B             PIC 9(10)V99   VALUE ZERO.
+           05  CKPT-TEAM-C             PIC 9(10)V99   VALUE ZERO.
+           05  CKPT-TEAM-D             PIC 9(10)V99   VALUE ZERO.
+           05  CKPT-TEAM-E             PIC 9(10)V99   VALUE ZERO.
+           05  CKPT-FLAVOR-COUNT       PIC 99         VALUE ZERO.
+           05  CKPT-FLAVOR-CASES OCCURS 30 TIMES.
+               10  CKPT-FL-CASES       PIC 9(6)       VALUE ZERO.
+           05  CKPT-TOP-SELLER-COUNT   PIC 999        VALUE ZERO.
+           05  CKPT-TOP-SELLER-OVERFLOW-CRT
+                                        PIC 9999       VALUE ZERO.
+           05  CKPT-TOP-SELLERS OCCURS 100 TIMES.
+               10  CKPT-TS-LNAME       PIC X(15).
+               10  CKPT-TS-FNAME       PIC X(15).
+               10  CKPT-TS-TEAM        PIC X.
+               10  CKPT-TS-TOTAL       PIC 9(10)V99.
