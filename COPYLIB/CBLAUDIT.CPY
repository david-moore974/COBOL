@@ -0,0 +1,33 @@
+      ******************************************************************
+      *    CBLAUDIT.CPY
+      *    AUDIT-LOG RECORD - ONE RECORD PER SALES RUN AND ONE RECORD
+      *    PER RESUBMITTED CORRECTION, APPENDED (OPEN EXTEND) SO THE
+      *    LOG ACCUMULATES ACROSS SEASONS.  AUD-TYPE TELLS WHICH SHAPE
+      *    APPLIES: A RUN RECORD CARRIES THE GRAND TOTALS CBLDSM04
+      *    PRODUCED; A CORRECTION RECORD CARRIES THE ORIGINAL AND
+      *    CORRECTED VALUE FOR ONE REJECT-QUEUE SEQUENCE NUMBER SO A
+      *    LATER QUESTION OF "WHY DID THE TOTAL CHANGE" CAN BE TRACED
+      *    BACK TO WHO CHANGED WHAT AND WHEN.
+      *
+      *    MOD HISTORY
+      *    DATE       BY   DESCRIPTION
+      *    08/09/26   DLM  ORIGINAL.
+      ******************************************************************
+       01  AUDIT-REC.
+           05  AUD-TYPE                PIC X.
+               88  AUD-RUN                    VALUE 'R'.
+               88  AUD-CORRECTION             VALUE 'C'.
+           05  AUD-DATE                PIC 9(8).
+           05  AUD-TIME                PIC 9(6).
+           05  AUD-SEQ-NO              PIC 9(7).
+           05  AUD-USER                PIC X(10).
+           05  AUD-FIELD-CODE          PIC 99.
+           05  AUD-OLD-VALUE           PIC X(15).
+           05  AUD-NEW-VALUE           PIC X(15).
+           05  AUD-REC-COUNT           PIC 9(7).
+           05  AUD-ERR-CRT             PIC 9999.
+           05  AUD-TEAM-A              PIC 9(10)V99.
+           05  AUD-TEAM-B              PIC 9(10)V99.
+           05  AUD-TEAM-C              PIC 9(10)V99.
+           05  AUD-TEAM-D              PIC 9(10)V99.
+           05  AUD-TEAM-E              PIC 9(10)V99.
