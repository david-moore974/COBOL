@@ -0,0 +1,19 @@
+      ******************************************************************
+      *    CBLREJQ.CPY
+      *    STRUCTURED REJECT-QUEUE RECORD.  WRITTEN BY CBLDSM04 FOR
+      *    EVERY RECORD THAT FAILS VALIDATION, IN ADDITION TO THE
+      *    PRINTED ERROR LINE ON PRTOUTERR, SO CBLDSM07 CAN MATCH A
+      *    CORRECTION TO THE ORIGINAL BAD RECORD AND RESUBMIT IT
+      *    WITHOUT RE-KEYING THE WHOLE ENTRY.
+      *
+      *    MOD HISTORY
+      *    DATE       BY   DESCRIPTION
+      *    08/09/26   DLM  ORIGINAL.
+      *    08/09/26   DLM  REMOVED THE RQ-ERR-LNAME THRU RQ-ERR-TEAM
+      *    88-LEVELS - NEITHER CBLDSM04 NOR CBLDSM07 EVER TESTED THEM,
+      *    THEY ONLY MOVE/COMPARE THE RAW RQ-ERR-CODE VALUE.
+      ******************************************************************
+       01  REJECT-QUEUE-REC.
+           05  RQ-SEQ-NO               PIC 9(7).
+           05  RQ-ERR-CODE             PIC 99.
+           05  RQ-ORIG-REC             PIC X(71).
