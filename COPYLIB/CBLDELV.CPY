@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    CBLDELV.CPY
+      *    DISTRIBUTOR DELIVERY RECORD - ONE RECORD PER FLAVOR, KEYED IN
+      *    BY THE TREASURER FROM THE DISTRIBUTOR'S PACKING SLIP WHEN THE
+      *    PRODUCT ARRIVES.  READ BY CBLDSM06 AND RECONCILED AGAINST THE
+      *    CASE-TOTAL-FILE CBLDSM04 WROTE AT CLOSE OF THE SALES RUN.
+      *
+      *    MOD HISTORY
+      *    DATE       BY   DESCRIPTION
+      *    08/09/26   DLM  ORIGINAL.
+      ******************************************************************
+       01  DELIVERY-REC.
+           05  DL-CODE                 PIC 99.
+           05  DL-NAME                 PIC X(16).
+           05  DL-CASES                PIC 9(6).
