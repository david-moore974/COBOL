@@ -0,0 +1,19 @@
+      ******************************************************************
+      *    CBLSTATW.CPY
+      *    WORKING-STORAGE STATE TABLE - LOADED FROM CBLSTAT.DAT (SEE
+      *    CBLSTATT.CPY FOR THE FILE RECORD) AT PROGRAM START.
+      *
+      *    MOD HISTORY
+      *    DATE       BY   DESCRIPTION
+      *    08/09/26   DLM  ORIGINAL.
+      ******************************************************************
+       01  STATE-TABLE-AREA.
+           05  STATE-COUNT             PIC 99         VALUE ZERO.
+           05  STATE-TABLE OCCURS 1 TO 20 TIMES
+                           DEPENDING ON STATE-COUNT
+                           INDEXED BY ST-IDX.
+               10  STT-CODE            PIC XX.
+               10  STT-DEPOSIT         PIC 9V99.
+           05  STATE-FOUND-SW          PIC X          VALUE 'N'.
+               88  STATE-FOUND                 VALUE 'Y'.
+               88  STATE-NOT-FOUND             VALUE 'N'.
