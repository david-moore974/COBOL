@@ -0,0 +1,295 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBLDSM06.
+       AUTHOR.     David Moore.
+       DATE-WRITTEN. 08/09/26.
+
+      ******************************************************************
+      *THIS RECONCILES THE CASE TOTALS CBLDSM04 COMPUTED FROM THE
+      *SEASON'S SALES AGAINST WHAT THE DISTRIBUTOR ACTUALLY DELIVERED,
+      *FLAVOR BY FLAVOR, AND PRINTS A SHORTAGE/OVERAGE REPORT SO
+      *DISCREPANCIES ARE CAUGHT BEFORE PAYMENT AND PRODUCT HANDOUT.
+      ******************************************************************
+      *MOD HISTORY
+      *DATE       BY   DESCRIPTION
+      *08/09/26   DLM  ORIGINAL.
+      ******************************************************************
+
+
+
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+           INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CASE-TOTAL-FILE
+               ASSIGN TO 'C:\COBOL\CBLCASET.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DELIVERY-FILE
+               ASSIGN TO 'C:\COBOL\CBLDELV.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PRTRECON
+               ASSIGN TO 'C:\COBOL\CBLPOPRC.PRT'
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+
+
+
+       DATA DIVISION.
+           FILE SECTION.
+
+           FD  CASE-TOTAL-FILE
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS CASE-TOTAL-REC
+           RECORD CONTAINS 24 CHARACTERS.
+           COPY CBLCASET.
+
+           FD  DELIVERY-FILE
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS DELIVERY-REC
+           RECORD CONTAINS 24 CHARACTERS.
+           COPY CBLDELV.
+
+           FD  PRTRECON
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS PRINTLINE
+           LINAGE IS 60 WITH FOOTING AT 56.
+           01 PRINTLINE             PIC X(132).
+
+
+
+
+       WORKING-STORAGE SECTION.
+       01 MISIC.
+           05 EOF                     PIC X         VALUE 'F'.
+           05 CURRENT-DATE-AND-TIME.
+               10  CURRENT-YEAR      PIC X(4).
+               10  CURRENT-MONTH     PIC XX.
+               10  CURRENT-DAY       PIC XX.
+               10  CURRENT-TIME      PIC X(11).
+           05 C-PCTR                  PIC 99        VALUE ZERO.
+           05 C-VARIANCE               PIC S9(6).
+           05 RP-FOUND-SW              PIC X         VALUE 'N'.
+               88 RP-FOUND                   VALUE 'Y'.
+               88 RP-NOT-FOUND                VALUE 'N'.
+           05 SHORT-OVER-CRT            PIC 9999     VALUE ZERO.
+
+       01 REPORTED-TABLE-AREA.
+           05 REPORTED-COUNT          PIC 99         VALUE ZERO.
+           05 REPORTED-TABLE OCCURS 1 TO 30 TIMES
+                           DEPENDING ON REPORTED-COUNT
+                           INDEXED BY RP-IDX.
+               10 RP-CODE             PIC 99.
+               10 RP-NAME             PIC X(16).
+               10 RP-CASES            PIC 9(6).
+               10 RP-MATCHED-SW       PIC X          VALUE 'N'.
+                   88 RP-MATCHED              VALUE 'Y'.
+
+
+       01 HEADING1.
+           05 FILLER                 PIC X(6)       VALUE 'DATE: '.
+           05  H1-DATE.
+               10 H1-MONTH           PIC 99.
+               10 FILLER             PIC X      VALUE '/'.
+               10  H1-DAY            PIC 99.
+               10 FILLER             PIC X      VALUE '/'.
+               10 H1-YEAR            PIC 9999.
+           05  FILLER                PIC X(36)  VALUE SPACES.
+           05 FILLER                 PIC X(29)
+                           VALUE 'ALBIA SOCCER CLUB FUNDRAISER'.
+           05 FILLER                 PIC X(43) VALUE SPACES.
+           05  FILLER                PIC X(6)   VALUE 'PAGE: '.
+           05  H1-PAGE               PIC Z9.
+
+       01 HEADING2.
+           05 FILLER                   PIC X(56) VALUE SPACES.
+           05 O-NAME                   PIC X(10) VALUE 'MOORE'.
+           05 FILLER                   PIC X VALUE SPACE.
+           05 FILLER                   PIC X(8) VALUE 'DIVISION'.
+           05 FILLER                   PIC X(57) VALUE SPACES.
+
+       01 HEADING3.
+           05 FILLER                   PIC X(48) VALUE SPACES.
+           05 FILLER                   PIC X(36)
+               VALUE 'DISTRIBUTOR DELIVERY RECONCILIATION'.
+           05 FILLER                   PIC X(48) VALUE SPACES.
+
+       01 COL-HEADING1.
+           05 FILLER                   PIC X(3) VALUE SPACES.
+           05 FILLER                   PIC X(6) VALUE 'FLAVOR'.
+           05 FILLER                   PIC X(13) VALUE SPACES.
+           05 FILLER                   PIC X(8) VALUE 'REPORTED'.
+           05 FILLER                   PIC X(5) VALUE SPACES.
+           05 FILLER                   PIC X(9) VALUE 'DELIVERED'.
+           05 FILLER                   PIC X(5) VALUE SPACES.
+           05 FILLER                   PIC X(8) VALUE 'VARIANCE'.
+           05 FILLER                   PIC X(68) VALUE SPACES.
+
+       01 DETAIL-LINE.
+           05 FILLER                   PIC XXX VALUE SPACES.
+           05 O-NAME-D                 PIC X(16).
+           05 FILLER                   PIC X(6) VALUE SPACES.
+           05 O-REPORTED               PIC ZZZ,ZZ9.
+           05 FILLER                   PIC X(6) VALUE SPACES.
+           05 O-DELIVERED               PIC ZZZ,ZZ9.
+           05 FILLER                   PIC X(6) VALUE SPACES.
+           05 O-VARIANCE                PIC +ZZZ,ZZ9.
+           05 FILLER                   PIC X(3) VALUE SPACES.
+           05 O-FLAG                    PIC X(10).
+           05 FILLER                   PIC X(60) VALUE SPACES.
+
+       01 TOTAL-DISCREP-LIT.
+           05 FILLER                   PIC X(26)
+                           VALUE 'TOTAL FLAVORS OUT OF BAL: '.
+           05 O-SHORT-OVER-CRT         PIC Z,ZZ9.
+           05 FILLER                   PIC X(102) VALUE SPACES.
+
+
+
+
+       PROCEDURE DIVISION.
+
+       L1-MAIN.
+           PERFORM L2-INIT.
+           PERFORM L2-MAINLINE.
+           PERFORM L2-CLOSINGS.
+           STOP RUN.
+
+       L2-INIT.
+           MOVE FUNCTION current-date        TO CURRENT-DATE-AND-TIME.
+           MOVE CURRENT-DAY                  TO H1-DAY OF HEADING1.
+           MOVE CURRENT-MONTH                TO H1-MONTH OF HEADING1.
+           MOVE CURRENT-YEAR                 TO H1-YEAR OF HEADING1.
+
+           PERFORM L3-LOAD-REPORTED-TABLE.
+
+           OPEN INPUT DELIVERY-FILE.
+           OPEN OUTPUT PRTRECON.
+           PERFORM L3-HEADINGS-PRT.
+           PERFORM L3-READ.
+
+       L2-MAINLINE.
+           PERFORM L3-MATCH-DELIVERY
+               UNTIL EOF = 'T'.
+
+       L2-CLOSINGS.
+           PERFORM L3-UNMATCHED-REPORTED
+               VARYING RP-IDX FROM 1 BY 1
+               UNTIL RP-IDX > REPORTED-COUNT.
+
+           MOVE SHORT-OVER-CRT TO O-SHORT-OVER-CRT.
+           WRITE PRINTLINE OF PRTRECON FROM TOTAL-DISCREP-LIT
+                       AFTER ADVANCING 3 LINES.
+
+           CLOSE DELIVERY-FILE.
+           CLOSE PRTRECON.
+
+       L3-LOAD-REPORTED-TABLE.
+           MOVE ZERO TO REPORTED-COUNT.
+           OPEN INPUT CASE-TOTAL-FILE.
+           PERFORM L3-LOAD-REPORTED-REC
+               UNTIL EOF = 'T'.
+           CLOSE CASE-TOTAL-FILE.
+           MOVE 'F' TO EOF.
+
+       L3-LOAD-REPORTED-REC.
+           READ CASE-TOTAL-FILE
+               AT END
+                   MOVE 'T' TO EOF
+               NOT AT END
+                   ADD 1 TO REPORTED-COUNT
+                   SET RP-IDX TO REPORTED-COUNT
+                   MOVE CT-CODE  TO RP-CODE (RP-IDX)
+                   MOVE CT-NAME  TO RP-NAME (RP-IDX)
+                   MOVE CT-CASES TO RP-CASES (RP-IDX)
+                   MOVE 'N'      TO RP-MATCHED-SW (RP-IDX)
+           END-READ.
+
+       L3-READ.
+           READ DELIVERY-FILE
+               AT END
+                   MOVE 'T' TO EOF.
+
+       L3-MATCH-DELIVERY.
+           PERFORM L3-REPORTED-SEARCH.
+           IF RP-FOUND
+               SET RP-MATCHED (RP-IDX) TO TRUE
+               COMPUTE C-VARIANCE = DL-CASES - RP-CASES (RP-IDX)
+               PERFORM L3-PRINT-DETAIL
+           ELSE
+               MOVE DL-NAME  TO O-NAME-D
+               MOVE ZERO     TO O-REPORTED
+               MOVE DL-CASES TO O-DELIVERED
+               MOVE DL-CASES TO C-VARIANCE
+               MOVE C-VARIANCE TO O-VARIANCE
+               MOVE 'NOT SOLD' TO O-FLAG
+               ADD 1 TO SHORT-OVER-CRT
+               PERFORM L3-WRITE-DETAIL
+           END-IF.
+           PERFORM L3-READ.
+
+       L3-REPORTED-SEARCH.
+           SET RP-IDX TO 1.
+           MOVE 'N' TO RP-FOUND-SW.
+           SEARCH REPORTED-TABLE
+               AT END
+                   MOVE 'N' TO RP-FOUND-SW
+               WHEN RP-CODE (RP-IDX) = DL-CODE
+                   MOVE 'Y' TO RP-FOUND-SW.
+
+       L3-PRINT-DETAIL.
+           MOVE RP-NAME (RP-IDX)   TO O-NAME-D.
+           MOVE RP-CASES (RP-IDX)  TO O-REPORTED.
+           MOVE DL-CASES           TO O-DELIVERED.
+           MOVE C-VARIANCE         TO O-VARIANCE.
+           IF C-VARIANCE = ZERO
+               MOVE SPACES TO O-FLAG
+           ELSE
+               IF C-VARIANCE < ZERO
+                   MOVE 'SHORTAGE' TO O-FLAG
+               ELSE
+                   MOVE 'OVERAGE'  TO O-FLAG
+               END-IF
+               ADD 1 TO SHORT-OVER-CRT
+           END-IF.
+           PERFORM L3-WRITE-DETAIL.
+
+       L3-WRITE-DETAIL.
+           WRITE PRINTLINE OF PRTRECON FROM DETAIL-LINE
+                       AFTER ADVANCING 1 LINE
+               AT EOP
+                   PERFORM L3-HEADINGS-PRT
+           END-WRITE.
+
+       L3-UNMATCHED-REPORTED.
+           IF NOT RP-MATCHED (RP-IDX)
+               MOVE SPACES TO DETAIL-LINE
+               MOVE RP-NAME (RP-IDX)  TO O-NAME-D
+               MOVE RP-CASES (RP-IDX) TO O-REPORTED
+               MOVE ZERO              TO O-DELIVERED
+               COMPUTE C-VARIANCE = ZERO - RP-CASES (RP-IDX)
+               MOVE C-VARIANCE        TO O-VARIANCE
+               MOVE 'NOT RECVD' TO O-FLAG
+               ADD 1 TO SHORT-OVER-CRT
+               PERFORM L3-WRITE-DETAIL
+           END-IF.
+
+       L3-HEADINGS-PRT.
+           ADD 1 TO C-PCTR.
+           MOVE C-PCTR TO H1-PAGE.
+           WRITE PRINTLINE OF PRTRECON FROM HEADING1
+                       AFTER ADVANCING PAGE.
+
+           WRITE PRINTLINE OF PRTRECON FROM HEADING2
+                       AFTER ADVANCING 1 LINE.
+
+           WRITE PRINTLINE OF PRTRECON FROM HEADING3
+                       AFTER ADVANCING 1 LINE.
+
+           WRITE PRINTLINE OF PRTRECON FROM COL-HEADING1
+                   AFTER ADVANCING 2 LINES.
+
+
+       END PROGRAM CBLDSM06.
